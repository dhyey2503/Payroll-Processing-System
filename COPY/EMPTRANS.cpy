@@ -0,0 +1,36 @@
+000010*
+000020* EMP-TRANS - EMPLOYEE MAINTENANCE TRANSACTION RECORD (80 BYTES)
+000030*
+000040*    1      TXN-CODE        PIC X(1)   A=ADD  C=CHANGE  D=DELETE
+000050*    2      FILLER
+000060*    3-7    TXN-EMP-ID      PIC 9(5)
+000070*    8      FILLER
+000080*    9-28   TXN-EMP-NAME    PIC X(20)
+000090*    29     FILLER
+000100*    30-36  TXN-BASIC-SALARY PIC 9(7)
+000110*    37     FILLER
+000120*    38-42  TXN-OT-HOURS    PIC 9(3)V9(2)
+000130*    43     FILLER
+000140*    44-46  TXN-TAX-PERC    PIC 9(3)
+000141*    47     FILLER
+000142*    48-50  TXN-DEPT-CODE   PIC X(3)
+000143*    51-80  RESERVED FOR FUTURE USE
+000150*
+000170 01  EMP-TRANS.
+000180     05  TXN-CODE            PIC X(1).
+000190         88  TXN-IS-ADD                  VALUE 'A'.
+000200         88  TXN-IS-CHANGE               VALUE 'C'.
+000210         88  TXN-IS-DELETE               VALUE 'D'.
+000220     05  FILLER              PIC X(1).
+000230     05  TXN-EMP-ID          PIC 9(5).
+000240     05  FILLER              PIC X(1).
+000250     05  TXN-EMP-NAME        PIC X(20).
+000260     05  FILLER              PIC X(1).
+000270     05  TXN-BASIC-SALARY    PIC 9(7).
+000280     05  FILLER              PIC X(1).
+000290     05  TXN-OT-HOURS        PIC 9(3)V9(2).
+000300     05  FILLER              PIC X(1).
+000310     05  TXN-TAX-PERC        PIC 9(3).
+000320     05  FILLER              PIC X(1).
+000330     05  TXN-DEPT-CODE       PIC X(3).
+000340     05  FILLER              PIC X(30).
