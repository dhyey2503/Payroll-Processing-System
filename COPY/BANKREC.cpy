@@ -0,0 +1,28 @@
+000010*
+000020* BANK-REC - EMPLOYEE DIRECT DEPOSIT BANKING RECORD (80 BYTES)
+000030*
+000040*    1-5    EMP-ID          PIC 9(5)
+000050*    6      FILLER
+000060*    7-15   ROUTING-NUMBER  PIC 9(9)
+000070*    16     FILLER
+000080*    17-33  ACCOUNT-NUMBER  PIC X(17)
+000090*    34     FILLER
+000100*    35     ACCOUNT-TYPE    PIC X(1)   C=CHECKING  S=SAVINGS
+000110*    36-80  RESERVED FOR FUTURE USE
+000120*
+000130* ROUTING-NUMBER IS THE RECEIVING BANK'S NINE-DIGIT ABA ROUTING
+000140* TRANSIT NUMBER (THE LOW-ORDER DIGIT IS THE ABA CHECK DIGIT);
+000150* SEE PAYACH, WHICH KEYS OFF EMP-ID TO PAIR THIS RECORD WITH THE
+000160* EMPLOYEE MASTER AND BUILD THE DIRECT DEPOSIT FILE.
+000170*
+000180 01  BANK-REC.
+000190     05  EMP-ID              PIC 9(5).
+000200     05  FILLER              PIC X(1).
+000210     05  ROUTING-NUMBER      PIC 9(9).
+000220     05  FILLER              PIC X(1).
+000230     05  ACCOUNT-NUMBER      PIC X(17).
+000240     05  FILLER              PIC X(1).
+000250     05  ACCOUNT-TYPE        PIC X(1).
+000260         88  ACCOUNT-IS-CHECKING         VALUE 'C'.
+000270         88  ACCOUNT-IS-SAVINGS          VALUE 'S'.
+000280     05  FILLER              PIC X(45).
