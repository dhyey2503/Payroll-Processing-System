@@ -1,23 +1,46 @@
-
-* EMP-REC fixed columns (80 bytes total)
-*  1-5   EMP-ID          9(5)
-*  6     space
-*  7-26  EMP-NAME        X(20)
-*  27    space
-*  28-34 BASIC-SALARY    9(7)
-*  35    space
-*  36-38 OT-HOURS        9(3)
-*  39    space
-*  40-42 TAX-PERC        9(3)
-*  43-80 spaces
- 01 EMP-REC.
-    05 EMP-ID           PIC 9(5).
-    05 FILLER           PIC X(1).
-    05 EMP-NAME         PIC X(20).
-    05 FILLER           PIC X(1).
-    05 BASIC-SALARY     PIC 9(7).
-    05 FILLER           PIC X(1).
-    05 OT-HOURS         PIC 9(3).
-    05 FILLER           PIC X(1).
-    05 TAX-PERC         PIC 9(3).
-    05 FILLER           PIC X(38).
+000010*
+000020* EMP-REC - EMPLOYEE MASTER RECORD LAYOUT (80 BYTES)
+000030*
+000040*    1-5    EMP-ID          PIC 9(5)
+000050*    6      FILLER
+000060*    7-26   EMP-NAME        PIC X(20)
+000070*    27     FILLER
+000080*    28-34  BASIC-SALARY    PIC 9(7)
+000090*    35     FILLER
+000100*    36-40  OT-HOURS        PIC 9(3)V9(2)
+000110*    41     FILLER
+000120*    42-44  TAX-PERC        PIC 9(3)
+000130*    45     FILLER
+000140*    46-56  YTD-GROSS       PIC 9(9)V9(2)
+000150*    57     FILLER
+000160*    58-68  YTD-TAX         PIC 9(9)V9(2)
+000170*    69     FILLER
+000171*    70-72  DEPT-CODE       PIC X(3)
+000172*    73-80  RESERVED FOR FUTURE USE
+000180*
+000190* YTD-GROSS AND YTD-TAX ARE CARRIED FORWARD ACROSS PAY PERIODS
+000200* AND UPDATED BY PAYCALC EACH RUN; SEE YEND FOR YEAR-END USE.
+000205*
+000206* OT-HOURS CARRIES TWO DECIMAL PLACES SO PARTIAL OVERTIME HOURS
+000207* (E.G. 6.25 HOURS) PRICE CORRECTLY IN PAYCALC.
+000208*
+000209* DEPT-CODE IDENTIFIES THE EMPLOYEE'S OWNING DEPARTMENT FOR
+000210* SUBTOTAL REPORTING; SEE PAYDEPT.
+000211*
+000220 01  EMP-REC.
+000230     05  EMP-ID              PIC 9(5).
+000240     05  FILLER              PIC X(1).
+000250     05  EMP-NAME            PIC X(20).
+000260     05  FILLER              PIC X(1).
+000270     05  BASIC-SALARY        PIC 9(7).
+000280     05  FILLER              PIC X(1).
+000290     05  OT-HOURS            PIC 9(3)V9(2).
+000300     05  FILLER              PIC X(1).
+000310     05  TAX-PERC            PIC 9(3).
+000320     05  FILLER              PIC X(1).
+000330     05  YTD-GROSS           PIC 9(9)V9(2).
+000340     05  FILLER              PIC X(1).
+000350     05  YTD-TAX             PIC 9(9)V9(2).
+000360     05  FILLER              PIC X(1).
+000370     05  DEPT-CODE           PIC X(3).
+000380     05  FILLER              PIC X(8).
