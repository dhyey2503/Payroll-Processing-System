@@ -0,0 +1,15 @@
+000010*
+000020* TAX-BRACKET-TABLE - WORKING-STORAGE GRADUATED WITHHOLDING TABLE.
+000030*
+000040* LOADED FROM TAX-TABLE-FILE (SEE TAXTAB.cpy) BY EACH PROGRAM THAT
+000050* NEEDS IT, THEN PASSED TO PAYWH ON EVERY CALL SO THE BRACKET-WALK
+000060* CALCULATION ITSELF LIVES IN ONE PLACE INSTEAD OF BEING COPIED
+000070* INTO EVERY CALLER.
+000080*
+000090 01  TAX-BRACKET-TABLE.
+000100     05  TX-BRACKET-COUNT     PIC 9(2)    VALUE ZERO.
+000110     05  TX-BRACKET-ENTRY OCCURS 10 TIMES
+000120                          INDEXED BY TX-BRACKET-IDX.
+000130         10  TX-BRACKET-LOW   PIC 9(9)V9(2).
+000140         10  TX-BRACKET-HIGH  PIC 9(9)V9(2).
+000150         10  TX-BRACKET-RATE  PIC 9(3)V9(2).
