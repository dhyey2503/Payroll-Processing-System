@@ -0,0 +1,29 @@
+000010*
+000020* TAX-BRACKET-REC - GRADUATED WITHHOLDING BRACKET TABLE (80 BYTES)
+000030*
+000040*    1-2    TB-BRACKET-SEQ    PIC 9(2)
+000050*    3      FILLER
+000060*    4-14   TB-BRACKET-LOW    PIC 9(9)V9(2)
+000070*    15     FILLER
+000080*    16-26  TB-BRACKET-HIGH   PIC 9(9)V9(2)
+000090*    27     FILLER
+000100*    28-32  TB-BRACKET-RATE   PIC 9(3)V9(2)
+000110*    33-80  RESERVED FOR FUTURE USE
+000120*
+000130* ONE RECORD PER GRADUATED BRACKET, IN ASCENDING TB-BRACKET-SEQ
+000140* AND TB-BRACKET-LOW SEQUENCE.  TB-BRACKET-RATE APPLIES ONLY TO
+000150* THE SLICE OF GROSS PAY BETWEEN TB-BRACKET-LOW AND
+000160* TB-BRACKET-HIGH; THE TOP BRACKET CARRIES A HIGH VALUE FAR
+000170* ABOVE ANY REALISTIC GROSS PAY SO IT CATCHES ALL REMAINING
+000180* EARNINGS.  SEE PAYCALC, WHICH LOADS THIS TABLE ONCE AT
+000190* START-UP AND WALKS IT FOR EVERY EMPLOYEE'S WITHHOLDING.
+000200*
+000210 01  TAX-BRACKET-REC.
+000220     05  TB-BRACKET-SEQ      PIC 9(2).
+000230     05  FILLER              PIC X(1).
+000240     05  TB-BRACKET-LOW      PIC 9(9)V9(2).
+000250     05  FILLER              PIC X(1).
+000260     05  TB-BRACKET-HIGH     PIC 9(9)V9(2).
+000270     05  FILLER              PIC X(1).
+000280     05  TB-BRACKET-RATE     PIC 9(3)V9(2).
+000290     05  FILLER              PIC X(48).
