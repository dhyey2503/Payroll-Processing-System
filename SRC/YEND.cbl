@@ -0,0 +1,202 @@
+000010*
+000020* PROGRAM      YEND
+000030* AUTHOR       R. J. KOWALCZYK
+000040* INSTALLATION CENTRAL PAYROLL SYSTEMS
+000050* DATE-WRITTEN 08/09/2026
+000060*
+000070* REMARKS.
+000080*     READS THE EMPLOYEE MASTER (EMP-REC) AT YEAR CLOSE AND
+000090*     PRINTS ONE STATUTORY EARNINGS/TAX-WITHHELD SUMMARY LINE
+000100*     PER EMPLOYEE FROM ITS YTD-GROSS AND YTD-TAX ACCUMULATORS,
+000110*     FOLLOWED BY A COMPANY-WIDE GRAND-TOTAL LINE.  THIS IS A
+000120*     READ-ONLY REPORT; IT DOES NOT ALTER THE MASTER OR RESET
+000130*     THE YTD FIELDS, SINCE CLEARING THEM FOR THE NEW YEAR IS A
+000140*     SEPARATE OPERATOR/SCHEDULING STEP TAKEN ONLY AFTER THE
+000150*     YEAR-END REPORT HAS BEEN RECONCILED AND FILED.
+000160*
+000170* MODIFICATION HISTORY.
+000180*     08/09/2026  RJK  ORIGINAL PROGRAM.
+000190*
+000200 IDENTIFICATION DIVISION.
+000210 PROGRAM-ID. YEND.
+000220 AUTHOR. R. J. KOWALCZYK.
+000230 INSTALLATION. CENTRAL PAYROLL SYSTEMS.
+000240 DATE-WRITTEN. 08/09/2026.
+000250 DATE-COMPILED.
+000260*
+000270 ENVIRONMENT DIVISION.
+000280 CONFIGURATION SECTION.
+000290 SOURCE-COMPUTER. GNUCOBOL.
+000300 OBJECT-COMPUTER. GNUCOBOL.
+000310*
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT EMP-MASTER-FILE ASSIGN TO "EMPMAST"
+000350         ORGANIZATION IS LINE SEQUENTIAL
+000360         FILE STATUS IS WS-EMP-FILE-STATUS.
+000370
+000380     SELECT YEAR-END-REPORT ASSIGN TO "W2RPT"
+000390         ORGANIZATION IS LINE SEQUENTIAL
+000400         FILE STATUS IS WS-REG-FILE-STATUS.
+000410*
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440 FD  EMP-MASTER-FILE
+000450     RECORDING MODE IS F.
+000460 COPY EMPREC.
+000470*
+000480 FD  YEAR-END-REPORT
+000490     RECORDING MODE IS F.
+000500 01  YR-PRINT-LINE               PIC X(132).
+000510*
+000520 WORKING-STORAGE SECTION.
+000530*
+000540*-----------------------------------------------------------------
+000550* FILE STATUS AND CONTROL SWITCHES
+000560*-----------------------------------------------------------------
+000570 01  WS-EMP-FILE-STATUS          PIC X(2).
+000580 01  WS-REG-FILE-STATUS          PIC X(2).
+000590*
+000600 01  WS-SWITCHES.
+000610     05  WS-EOF-SW                PIC X(1)   VALUE 'N'.
+000620         88  END-OF-EMP-FILE                 VALUE 'Y'.
+000630*
+000640*-----------------------------------------------------------------
+000650* GRAND TOTALS
+000660*-----------------------------------------------------------------
+000670 01  WS-GRAND-TOTALS.
+000680     05  WS-EMP-COUNT             PIC 9(5)    VALUE ZERO.
+000690     05  WS-TOTAL-YTD-GROSS       PIC 9(11)V99 VALUE ZERO.
+000700     05  WS-TOTAL-YTD-TAX         PIC 9(11)V99 VALUE ZERO.
+000710     05  WS-TOTAL-YTD-NET         PIC 9(11)V99 VALUE ZERO.
+000720*
+000730 77  WS-YTD-NET-PAY               PIC 9(9)V99.
+000740*
+000750*-----------------------------------------------------------------
+000760* PRINT LINE LAYOUTS
+000770*-----------------------------------------------------------------
+000780 01  WS-HEADING-1.
+000790     05  FILLER                   PIC X(42)  VALUE SPACES.
+000800     05  FILLER                   PIC X(33)  VALUE
+000810         "YEAR-END STATUTORY REPORT - YEND".
+000820     05  FILLER                   PIC X(57)  VALUE SPACES.
+000830*
+000840 01  WS-HEADING-2.
+000850     05  FILLER                   PIC X(6)   VALUE "EMP-ID".
+000860     05  FILLER                   PIC X(4)   VALUE SPACES.
+000870     05  FILLER                   PIC X(20)  VALUE
+000871         "EMPLOYEE NAME".
+000880     05  FILLER                   PIC X(3)   VALUE SPACES.
+000890     05  FILLER                   PIC X(12)  VALUE "YTD GROSS".
+000900     05  FILLER                   PIC X(4)   VALUE SPACES.
+000910     05  FILLER                   PIC X(12)  VALUE "YTD TAX".
+000920     05  FILLER                   PIC X(4)   VALUE SPACES.
+000930     05  FILLER                   PIC X(12)  VALUE "YTD NET".
+000940     05  FILLER                   PIC X(51)  VALUE SPACES.
+000950*
+000960 01  WS-DETAIL-LINE.
+000970     05  DL-EMP-ID                PIC 9(5).
+000980     05  FILLER                   PIC X(5)   VALUE SPACES.
+000990     05  DL-EMP-NAME              PIC X(20).
+001000     05  FILLER                   PIC X(3)   VALUE SPACES.
+001010     05  DL-YTD-GROSS             PIC Z(9)9.99.
+001020     05  FILLER                   PIC X(3)   VALUE SPACES.
+001030     05  DL-YTD-TAX               PIC Z(9)9.99.
+001040     05  FILLER                   PIC X(3)   VALUE SPACES.
+001050     05  DL-YTD-NET               PIC Z(9)9.99.
+001060     05  FILLER                   PIC X(46)  VALUE SPACES.
+001070*
+001080 01  WS-TOTAL-LINE.
+001090     05  FILLER                   PIC X(11)  VALUE "GRAND TOTAL".
+001100     05  FILLER                   PIC X(4)   VALUE SPACES.
+001110     05  TL-EMP-COUNT             PIC ZZZZ9.
+001120     05  FILLER                   PIC X(1)   VALUE SPACES.
+001130     05  FILLER                   PIC X(10)  VALUE "EMPLOYEES".
+001140     05  FILLER                   PIC X(2)   VALUE SPACES.
+001150     05  TL-TOTAL-YTD-GROSS       PIC Z(9)9.99.
+001160     05  FILLER                   PIC X(3)   VALUE SPACES.
+001170     05  TL-TOTAL-YTD-TAX         PIC Z(9)9.99.
+001180     05  FILLER                   PIC X(3)   VALUE SPACES.
+001190     05  TL-TOTAL-YTD-NET         PIC Z(9)9.99.
+001200     05  FILLER                   PIC X(36)  VALUE SPACES.
+001210*
+001220 PROCEDURE DIVISION.
+001230*
+001240******************************************************************
+001250**  0000-MAINLINE - PROGRAM CONTROL
+001260******************************************************************
+001270 0000-MAINLINE.
+001280     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001290     PERFORM 2000-PROCESS-EMPLOYEE THRU 2000-EXIT
+001300         UNTIL END-OF-EMP-FILE.
+001310     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001320     STOP RUN.
+001330*
+001340******************************************************************
+001350**  1000-INITIALIZE - OPEN FILES AND PRIME THE READ
+001360******************************************************************
+001370 1000-INITIALIZE.
+001380     OPEN INPUT EMP-MASTER-FILE
+001390     OPEN OUTPUT YEAR-END-REPORT.
+001400     WRITE YR-PRINT-LINE FROM WS-HEADING-1.
+001410     WRITE YR-PRINT-LINE FROM WS-HEADING-2.
+001420     PERFORM 2100-READ-EMPLOYEE THRU 2100-EXIT.
+001430 1000-EXIT.
+001440     EXIT.
+001450*
+001460******************************************************************
+001470**  2000-PROCESS-EMPLOYEE - PRINT ONE EMPLOYEE'S YEAR-END SUMMARY
+001480******************************************************************
+001490 2000-PROCESS-EMPLOYEE.
+001500     PERFORM 2200-PRINT-DETAIL-LINE THRU 2200-EXIT.
+001510     PERFORM 2100-READ-EMPLOYEE THRU 2100-EXIT.
+001520 2000-EXIT.
+001530     EXIT.
+001540*
+001550******************************************************************
+001560**  2100-READ-EMPLOYEE - READ THE NEXT MASTER RECORD
+001570******************************************************************
+001580 2100-READ-EMPLOYEE.
+001590     READ EMP-MASTER-FILE
+001600         AT END
+001610             MOVE 'Y' TO WS-EOF-SW
+001620             GO TO 2100-EXIT
+001630     END-READ.
+001640 2100-EXIT.
+001650     EXIT.
+001660*
+001670******************************************************************
+001680**  2200-PRINT-DETAIL-LINE - FORMAT AND WRITE ONE EMPLOYEE LINE,
+001690**                          AND ACCUMULATE THE GRAND TOTALS
+001700******************************************************************
+001710 2200-PRINT-DETAIL-LINE.
+001720     COMPUTE WS-YTD-NET-PAY ROUNDED =
+001730         YTD-GROSS - YTD-TAX.
+001740     MOVE SPACES TO WS-DETAIL-LINE.
+001750     MOVE EMP-ID TO DL-EMP-ID.
+001760     MOVE EMP-NAME TO DL-EMP-NAME.
+001770     MOVE YTD-GROSS TO DL-YTD-GROSS.
+001780     MOVE YTD-TAX TO DL-YTD-TAX.
+001790     MOVE WS-YTD-NET-PAY TO DL-YTD-NET.
+001800     WRITE YR-PRINT-LINE FROM WS-DETAIL-LINE.
+001810     ADD 1 TO WS-EMP-COUNT.
+001820     ADD YTD-GROSS TO WS-TOTAL-YTD-GROSS.
+001830     ADD YTD-TAX TO WS-TOTAL-YTD-TAX.
+001840     ADD WS-YTD-NET-PAY TO WS-TOTAL-YTD-NET.
+001850 2200-EXIT.
+001860     EXIT.
+001870*
+001880******************************************************************
+001890**  8000-TERMINATE - PRINT THE GRAND TOTAL LINE AND CLOSE FILES
+001900******************************************************************
+001910 8000-TERMINATE.
+001920     MOVE SPACES TO WS-TOTAL-LINE.
+001930     MOVE WS-EMP-COUNT TO TL-EMP-COUNT.
+001940     MOVE WS-TOTAL-YTD-GROSS TO TL-TOTAL-YTD-GROSS.
+001950     MOVE WS-TOTAL-YTD-TAX TO TL-TOTAL-YTD-TAX.
+001960     MOVE WS-TOTAL-YTD-NET TO TL-TOTAL-YTD-NET.
+001970     WRITE YR-PRINT-LINE FROM WS-TOTAL-LINE.
+001980     CLOSE EMP-MASTER-FILE.
+001990     CLOSE YEAR-END-REPORT.
+002000 8000-EXIT.
+002010     EXIT.
