@@ -0,0 +1,412 @@
+000010*
+000020* PROGRAM      PAYCALC
+000030* AUTHOR       R. J. KOWALCZYK
+000040* INSTALLATION CENTRAL PAYROLL SYSTEMS
+000050* DATE-WRITTEN 08/09/2026
+000060*
+000070* REMARKS.
+000080*     READS THE EMPLOYEE MASTER (EMP-REC) AND PRODUCES THE PERIOD
+000090*     PAYROLL REGISTER.  GROSS PAY IS BASIC-SALARY PLUS OVERTIME
+000100*     PREMIUM COMPUTED ON OT-HOURS.  WITHHOLDING IS GRADUATED,
+000101*     LOOKED UP FROM THE TAX BRACKET TABLE RATHER THAN A FLAT
+000102*     TAX-PERC, VIA A CALL TO PAYWH (SEE SRC/PAYWH.cbl).  NET PAY
+000103*     IS GROSS PAY LESS WITHHOLDING.  ONE DETAIL LINE IS PRINTED
+000104*     PER EMPLOYEE, FOLLOWED BY A COMPANY GRAND-TOTAL LINE.  THE
+000105*     RUN ALSO CARRIES YTD-GROSS AND YTD-TAX FORWARD ONTO A NEW
+000106*     COPY OF THE MASTER, SINCE THE OLD MASTER IS READ-ONLY.
+000107*     A CHECKPOINT RECORD OF THE LAST EMP-ID SUCCESSFULLY WRITTEN
+000108*     TO PAYROLL-REGISTER AND PAY-MASTER-FILE IS WRITTEN AFTER
+000109*     EVERY EMPLOYEE; IF A RUN IS CUT SHORT, IT CAN BE RESTARTED
+000110*     FROM THAT POINT BY SUPPLYING THE LAST CHECKPOINTED EMP-ID AS
+000111*     A COMMAND-LINE PARAMETER.  THE CHECKPOINT IS WRITTEN AFTER
+000112*     EVERY EMPLOYEE, NOT AT A COARSER INTERVAL, SO THE RESTART
+000113*     POINT ALWAYS MATCHES THE LAST RECORD ACTUALLY FLUSHED TO THE
+000114*     REGISTER AND NEW MASTER -- OTHERWISE A RUN CUT SHORT BETWEEN
+000115*     CHECKPOINTS WOULD REPROCESS, AND DOUBLE-PAY, EMPLOYEES THAT
+000116*     HAD ALREADY BEEN WRITTEN FORWARD.  A RESTART RUN ALSO SKIPS
+000117*     THE HEADING LINES SO THE RESUMED REGISTER STAYS ONE
+000118*     CONTINUOUS REPORT INSTEAD OF TWO TITLE/HEADER BLOCKS.
+000119*
+000120* MODIFICATION HISTORY.
+000121*     08/09/2026  RJK  ORIGINAL PROGRAM.
+000122*     08/09/2026  RJK  CARRY YTD-GROSS/YTD-TAX FORWARD EACH RUN.
+000123*     08/09/2026  RJK  WITHHOLD FROM GRADUATED TAX BRACKET TABLE
+000124*                      INSTEAD OF FLAT TAX-PERC.
+000125*     08/09/2026  RJK  ADD CHECKPOINT/RESTART CONTROL.
+000126*     08/09/2026  RJK  CHECKPOINT EVERY EMPLOYEE INSTEAD OF EVERY
+000127*                      N-TH, SO A RESTART NEVER REPROCESSES AN
+000128*                      EMPLOYEE ALREADY WRITTEN TO PAYREG/PAYMAST.
+000129*                      MOVE GROSS/TAX/NET CALCULATION INTO THE
+000130*                      SHARED PAYWH SUBPROGRAM.  SKIP HEADINGS ON
+000131*                      A RESTART RUN SO THE REGISTER STAYS ONE
+000132*                      CONTINUOUS REPORT.  GUARD THE TAX BRACKET
+000133*                      TABLE AGAINST A TAXTABLE WITH MORE THAN 10
+000134*                      BRACKETS.
+000136*     08/09/2026  RJK  LABEL A RESTART RUN'S TOTAL LINE "SEGMENT
+000137*                      TOTAL" INSTEAD OF "GRAND TOTAL", SINCE THE
+000138*                      RESUMED SEGMENT'S ACCUMULATORS START OVER
+000139*                      AT ZERO AND THE PRINTED FIGURE IS NOT A
+000140*                      TRUE RUN TOTAL.  CHECK FILE STATUS AFTER
+000141*                      EACH OPEN EXTEND ON A RESTART SO A MISSING
+000142*                      PAYREG/PAYMAST/PAYCKPT ABORTS THE RUN
+000143*                      INSTEAD OF SILENTLY PROCESSING NOTHING.
+000144*
+000170 IDENTIFICATION DIVISION.
+000180 PROGRAM-ID. PAYCALC.
+000190 AUTHOR. R. J. KOWALCZYK.
+000200 INSTALLATION. CENTRAL PAYROLL SYSTEMS.
+000210 DATE-WRITTEN. 08/09/2026.
+000220 DATE-COMPILED.
+000230*
+000240 ENVIRONMENT DIVISION.
+000250 CONFIGURATION SECTION.
+000260 SOURCE-COMPUTER. GNUCOBOL.
+000270 OBJECT-COMPUTER. GNUCOBOL.
+000300*
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330     SELECT EMP-MASTER-FILE ASSIGN TO "EMPMAST"
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000350         FILE STATUS IS WS-EMP-FILE-STATUS.
+000360
+000370     SELECT PAYROLL-REGISTER ASSIGN TO "PAYREG"
+000380         ORGANIZATION IS LINE SEQUENTIAL
+000390         FILE STATUS IS WS-REG-FILE-STATUS.
+000391
+000392     SELECT PAY-MASTER-FILE ASSIGN TO "PAYMAST"
+000393         ORGANIZATION IS LINE SEQUENTIAL
+000394         FILE STATUS IS WS-NEW-FILE-STATUS.
+000395
+000396     SELECT TAX-TABLE-FILE ASSIGN TO "TAXTABLE"
+000397         ORGANIZATION IS LINE SEQUENTIAL
+000398         FILE STATUS IS WS-TAX-FILE-STATUS.
+000401
+000402     SELECT CHECKPOINT-FILE ASSIGN TO "PAYCKPT"
+000403         ORGANIZATION IS LINE SEQUENTIAL
+000404         FILE STATUS IS WS-CKPT-FILE-STATUS.
+000405*
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  EMP-MASTER-FILE
+000440     RECORDING MODE IS F.
+000450 COPY EMPREC.
+000460*
+000470 FD  PAYROLL-REGISTER
+000480     RECORDING MODE IS F.
+000490 01  PR-PRINT-LINE               PIC X(132).
+000491*
+000492 FD  PAY-MASTER-FILE
+000493     RECORDING MODE IS F.
+000494 COPY EMPREC REPLACING EMP-REC BY PAY-MASTER-REC.
+000495*
+000496 FD  TAX-TABLE-FILE
+000497     RECORDING MODE IS F.
+000498 COPY TAXTAB.
+000501*
+000502 FD  CHECKPOINT-FILE
+000503     RECORDING MODE IS F.
+000504 01  CP-CHECKPOINT-REC.
+000505     05  CP-LAST-EMP-ID          PIC 9(5).
+000506     05  FILLER                  PIC X(75).
+000510*
+000520 WORKING-STORAGE SECTION.
+000530*
+000540*-----------------------------------------------------------------
+000550* FILE STATUS AND CONTROL SWITCHES
+000560*-----------------------------------------------------------------
+000570 01  WS-EMP-FILE-STATUS          PIC X(2).
+000580 01  WS-REG-FILE-STATUS          PIC X(2).
+000581 01  WS-NEW-FILE-STATUS          PIC X(2).
+000582 01  WS-TAX-FILE-STATUS          PIC X(2).
+000583 01  WS-CKPT-FILE-STATUS         PIC X(2).
+000590*
+000600 01  WS-SWITCHES.
+000610     05  WS-EOF-SW                PIC X(1)   VALUE 'N'.
+000620         88  END-OF-EMP-FILE                 VALUE 'Y'.
+000621     05  WS-TAX-EOF-SW            PIC X(1)   VALUE 'N'.
+000622         88  END-OF-TAX-TABLE                VALUE 'Y'.
+000630*
+000631*-----------------------------------------------------------------
+000632* CHECKPOINT / RESTART CONTROL
+000633*-----------------------------------------------------------------
+000634 01  WS-RESTART-PARM             PIC X(5).
+000635 77  WS-RESTART-EMP-ID           PIC 9(5)    VALUE ZERO.
+000636     88  WS-IS-RESTART-RUN               VALUES 1 THRU 99999.
+000640*
+000641*-----------------------------------------------------------------
+000642* TAX BRACKET TABLE - LOADED ONCE AT START-UP FROM TAX-TABLE-FILE
+000643*-----------------------------------------------------------------
+000644 COPY TAXBRKT.
+000650*
+000660*-----------------------------------------------------------------
+000670* PAYROLL COMPUTED VALUES AND ACCUMULATORS
+000680*-----------------------------------------------------------------
+000690 01  WS-COMPUTED-VALUES.
+000700     05  WS-GROSS-PAY             PIC 9(7)V99.
+000710     05  WS-TAX-AMOUNT            PIC 9(7)V99.
+000720     05  WS-NET-PAY               PIC 9(7)V99.
+000730*
+000760 01  WS-TOTALS.
+000770     05  WS-EMP-COUNT             PIC 9(5)    VALUE ZERO.
+000780     05  WS-TOTAL-GROSS           PIC 9(9)V99 VALUE ZERO.
+000790     05  WS-TOTAL-TAX             PIC 9(9)V99 VALUE ZERO.
+000800     05  WS-TOTAL-NET             PIC 9(9)V99 VALUE ZERO.
+000810*
+000820*-----------------------------------------------------------------
+000830* PRINT LINE LAYOUTS
+000840*-----------------------------------------------------------------
+000850 01  WS-HEADING-1.
+000860     05  FILLER                   PIC X(38)  VALUE SPACES.
+000870     05  FILLER                   PIC X(26)  VALUE
+000880         "PAYROLL REGISTER - PAYCALC".
+000890     05  FILLER                   PIC X(68)  VALUE SPACES.
+000900*
+000910 01  WS-HEADING-2.
+000920     05  FILLER                   PIC X(6)   VALUE "EMP-ID".
+000930     05  FILLER                   PIC X(4)   VALUE SPACES.
+000940     05  FILLER                   PIC X(20) VALUE "EMPLOYEE NAME".
+000950     05  FILLER                   PIC X(4)   VALUE SPACES.
+000960     05  FILLER                   PIC X(12)  VALUE "GROSS PAY".
+000970     05  FILLER                   PIC X(4)   VALUE SPACES.
+000980     05  FILLER                   PIC X(10)  VALUE "TAX".
+000990     05  FILLER                   PIC X(4)   VALUE SPACES.
+001000     05  FILLER                   PIC X(10)  VALUE "NET PAY".
+001010     05  FILLER                   PIC X(58)  VALUE SPACES.
+001020*
+001030 01  WS-DETAIL-LINE.
+001040     05  DL-EMP-ID                PIC 9(5).
+001050     05  FILLER                   PIC X(5)   VALUE SPACES.
+001060     05  DL-EMP-NAME              PIC X(20).
+001070     05  FILLER                   PIC X(4)   VALUE SPACES.
+001080     05  DL-GROSS-PAY             PIC Z(6)9.99.
+001090     05  FILLER                   PIC X(4)   VALUE SPACES.
+001100     05  DL-TAX-AMOUNT            PIC Z(6)9.99.
+001110     05  FILLER                   PIC X(4)   VALUE SPACES.
+001120     05  DL-NET-PAY               PIC Z(6)9.99.
+001130     05  FILLER                   PIC X(45)  VALUE SPACES.
+001140*
+001150 01  WS-TOTAL-LINE.
+001160     05  TL-TOTAL-LABEL           PIC X(13)  VALUE "GRAND TOTAL".
+001170     05  FILLER                   PIC X(4)   VALUE SPACES.
+001180     05  TL-EMP-COUNT             PIC ZZZZ9.
+001190     05  FILLER                   PIC X(1)   VALUE SPACES.
+001200     05  FILLER                   PIC X(10)  VALUE "EMPLOYEES".
+001210     05  FILLER                   PIC X(4)   VALUE SPACES.
+001220     05  TL-TOTAL-GROSS           PIC Z(8)9.99.
+001230     05  FILLER                   PIC X(4)   VALUE SPACES.
+001240     05  TL-TOTAL-TAX             PIC Z(8)9.99.
+001250     05  FILLER                   PIC X(4)   VALUE SPACES.
+001260     05  TL-TOTAL-NET             PIC Z(8)9.99.
+001270     05  FILLER                   PIC X(33)  VALUE SPACES.
+001280*
+001290 PROCEDURE DIVISION.
+001300*
+001310******************************************************************
+001320**  0000-MAINLINE - PROGRAM CONTROL
+001330******************************************************************
+001340 0000-MAINLINE.
+001350     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001360     PERFORM 2000-PROCESS-EMPLOYEE THRU 2000-EXIT
+001370         UNTIL END-OF-EMP-FILE.
+001380     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001390     STOP RUN.
+001400*
+001410******************************************************************
+001420**  1000-INITIALIZE - OPEN FILES AND PRIME THE READ
+001430******************************************************************
+001440 1000-INITIALIZE.
+001441     ACCEPT WS-RESTART-PARM FROM COMMAND-LINE.
+001442     IF WS-RESTART-PARM NOT = SPACES
+001443         MOVE WS-RESTART-PARM TO WS-RESTART-EMP-ID
+001444     END-IF.
+001450     OPEN INPUT EMP-MASTER-FILE.
+001455     IF WS-IS-RESTART-RUN
+001456         OPEN EXTEND PAYROLL-REGISTER
+001457         OPEN EXTEND PAY-MASTER-FILE
+001458         OPEN EXTEND CHECKPOINT-FILE
+001459         PERFORM 1150-CHECK-RESTART-OPENS THRU 1150-EXIT
+001460     ELSE
+001461         OPEN OUTPUT PAYROLL-REGISTER
+001462         OPEN OUTPUT PAY-MASTER-FILE
+001463         OPEN OUTPUT CHECKPOINT-FILE
+001464     END-IF.
+001465     IF NOT WS-IS-RESTART-RUN
+001466         WRITE PR-PRINT-LINE FROM WS-HEADING-1
+001467         WRITE PR-PRINT-LINE FROM WS-HEADING-2
+001468     END-IF.
+001485     PERFORM 1100-LOAD-TAX-TABLE THRU 1100-EXIT.
+001490     PERFORM 2100-READ-EMPLOYEE THRU 2100-EXIT.
+001495     IF WS-IS-RESTART-RUN
+001496         PERFORM 1200-SKIP-TO-RESTART THRU 1200-EXIT
+001497     END-IF.
+001500 1000-EXIT.
+001510     EXIT.
+001511*
+001512******************************************************************
+001513**  1150-CHECK-RESTART-OPENS - VERIFY THE EXTEND OPENS SUCCEEDED
+001514******************************************************************
+001515 1150-CHECK-RESTART-OPENS.
+001516     IF WS-REG-FILE-STATUS NOT = "00"
+001517         DISPLAY "PAYCALC: PAYROLL-REGISTER OPEN EXTEND FAILED, "
+001518             "FILE STATUS " WS-REG-FILE-STATUS
+001519         MOVE 16 TO RETURN-CODE
+001520         STOP RUN
+001521     END-IF.
+001522     IF WS-NEW-FILE-STATUS NOT = "00"
+001523         DISPLAY "PAYCALC: PAY-MASTER-FILE OPEN EXTEND FAILED, "
+001524             "FILE STATUS " WS-NEW-FILE-STATUS
+001525         MOVE 16 TO RETURN-CODE
+001526         STOP RUN
+001527     END-IF.
+001528     IF WS-CKPT-FILE-STATUS NOT = "00"
+001529         DISPLAY "PAYCALC: CHECKPOINT-FILE OPEN EXTEND FAILED, "
+001530             "FILE STATUS " WS-CKPT-FILE-STATUS
+001531         MOVE 16 TO RETURN-CODE
+001532         STOP RUN
+001533     END-IF.
+001534 1150-EXIT.
+001535     EXIT.
+001536*
+001537******************************************************************
+001538**  1200-SKIP-TO-RESTART - BYPASS RECORDS ALREADY CHECKPOINTED
+001539******************************************************************
+001515 1200-SKIP-TO-RESTART.
+001516     PERFORM 2100-READ-EMPLOYEE THRU 2100-EXIT
+001517         UNTIL END-OF-EMP-FILE
+001518         OR EMP-ID OF EMP-REC > WS-RESTART-EMP-ID.
+001519 1200-EXIT.
+001520     EXIT.
+001521*
+001522******************************************************************
+001523**  1100-LOAD-TAX-TABLE - READ BRACKETS INTO TAX-BRACKET-TABLE
+001524******************************************************************
+001525 1100-LOAD-TAX-TABLE.
+001526     OPEN INPUT TAX-TABLE-FILE.
+001527     PERFORM 1110-READ-TAX-BRACKET THRU 1110-EXIT
+001528         UNTIL END-OF-TAX-TABLE.
+001529     CLOSE TAX-TABLE-FILE.
+001530 1100-EXIT.
+001531     EXIT.
+001532*
+001533******************************************************************
+001534**  1110-READ-TAX-BRACKET - READ AND TABLE ONE BRACKET RECORD
+001535******************************************************************
+001536 1110-READ-TAX-BRACKET.
+001537     READ TAX-TABLE-FILE
+001538         AT END
+001539             MOVE 'Y' TO WS-TAX-EOF-SW
+001540             GO TO 1110-EXIT
+001541     END-READ.
+001542     IF TX-BRACKET-COUNT = 10
+001543         GO TO 1110-EXIT
+001544     END-IF.
+001545     ADD 1 TO TX-BRACKET-COUNT.
+001546     SET TX-BRACKET-IDX TO TX-BRACKET-COUNT.
+001547     MOVE TB-BRACKET-LOW TO TX-BRACKET-LOW (TX-BRACKET-IDX).
+001548     MOVE TB-BRACKET-HIGH TO TX-BRACKET-HIGH (TX-BRACKET-IDX).
+001549     MOVE TB-BRACKET-RATE TO TX-BRACKET-RATE (TX-BRACKET-IDX).
+001550 1110-EXIT.
+001551     EXIT.
+001552*
+001560******************************************************************
+001570**  2000-PROCESS-EMPLOYEE - CALC PAY, PRINT ONE DETAIL LINE
+001580******************************************************************
+001590 2000-PROCESS-EMPLOYEE.
+001600     PERFORM 2200-CALCULATE-PAY THRU 2200-EXIT.
+001610     PERFORM 2300-PRINT-DETAIL THRU 2300-EXIT.
+001620     PERFORM 2400-UPDATE-MASTER THRU 2400-EXIT.
+001630     PERFORM 2500-CHECKPOINT-CHECK THRU 2500-EXIT.
+001640     PERFORM 2100-READ-EMPLOYEE THRU 2100-EXIT.
+001650 2000-EXIT.
+001660     EXIT.
+001670*
+001680******************************************************************
+001690**  2100-READ-EMPLOYEE - READ THE NEXT MASTER RECORD
+001700******************************************************************
+001710 2100-READ-EMPLOYEE.
+001720     READ EMP-MASTER-FILE
+001730         AT END
+001740             MOVE 'Y' TO WS-EOF-SW
+001750             GO TO 2100-EXIT
+001760     END-READ.
+001770 2100-EXIT.
+001780     EXIT.
+001790*
+001800******************************************************************
+001810**  2200-CALCULATE-PAY - GROSS, WITHHOLDING AND NET PAY VIA PAYWH
+001820******************************************************************
+001830 2200-CALCULATE-PAY.
+001840     CALL "PAYWH" USING BASIC-SALARY OF EMP-REC,
+001850         OT-HOURS OF EMP-REC, TAX-BRACKET-TABLE,
+001860         WS-GROSS-PAY, WS-TAX-AMOUNT, WS-NET-PAY.
+001870     ADD 1 TO WS-EMP-COUNT.
+001880     ADD WS-GROSS-PAY TO WS-TOTAL-GROSS.
+001890     ADD WS-TAX-AMOUNT TO WS-TOTAL-TAX.
+001900     ADD WS-NET-PAY TO WS-TOTAL-NET.
+001910     ADD WS-GROSS-PAY TO YTD-GROSS OF EMP-REC.
+001920     ADD WS-TAX-AMOUNT TO YTD-TAX OF EMP-REC.
+001930 2200-EXIT.
+001940     EXIT.
+001950*
+001960******************************************************************
+001970**  2300-PRINT-DETAIL - FORMAT AND WRITE ONE REGISTER LINE
+001980******************************************************************
+001990 2300-PRINT-DETAIL.
+002000     MOVE SPACES TO WS-DETAIL-LINE.
+002010     MOVE EMP-ID OF EMP-REC TO DL-EMP-ID.
+002020     MOVE EMP-NAME OF EMP-REC TO DL-EMP-NAME.
+002030     MOVE WS-GROSS-PAY TO DL-GROSS-PAY.
+002040     MOVE WS-TAX-AMOUNT TO DL-TAX-AMOUNT.
+002050     MOVE WS-NET-PAY TO DL-NET-PAY.
+002060     WRITE PR-PRINT-LINE FROM WS-DETAIL-LINE.
+002070 2300-EXIT.
+002080     EXIT.
+002090*
+002091******************************************************************
+002092**  2400-UPDATE-MASTER - WRITE THE MASTER FORWARD WITH NEW YTD
+002093******************************************************************
+002094 2400-UPDATE-MASTER.
+002095     MOVE EMP-REC TO PAY-MASTER-REC.
+002096     WRITE PAY-MASTER-REC.
+002097 2400-EXIT.
+002098     EXIT.
+002099*
+002101******************************************************************
+002102**  2500-CHECKPOINT-CHECK - CHECKPOINT THE EMPLOYEE JUST WRITTEN
+002103******************************************************************
+002104 2500-CHECKPOINT-CHECK.
+002105     PERFORM 2510-WRITE-CHECKPOINT THRU 2510-EXIT.
+002106 2500-EXIT.
+002107     EXIT.
+002108*
+002109******************************************************************
+002110**  2510-WRITE-CHECKPOINT - RECORD THE LAST EMP-ID PROCESSED
+002111******************************************************************
+002112 2510-WRITE-CHECKPOINT.
+002113     MOVE SPACES TO CP-CHECKPOINT-REC.
+002114     MOVE EMP-ID OF EMP-REC TO CP-LAST-EMP-ID.
+002115     WRITE CP-CHECKPOINT-REC.
+002116 2510-EXIT.
+002117     EXIT.
+002118*
+002200******************************************************************
+002210**  8000-TERMINATE - PRINT GRAND TOTALS AND CLOSE FILES
+002220******************************************************************
+002230 8000-TERMINATE.
+002240     MOVE SPACES TO WS-TOTAL-LINE.
+002241     IF WS-IS-RESTART-RUN
+002242         MOVE "SEGMENT TOTAL" TO TL-TOTAL-LABEL
+002243     ELSE
+002244         MOVE "GRAND TOTAL" TO TL-TOTAL-LABEL
+002245     END-IF.
+002250     MOVE WS-EMP-COUNT TO TL-EMP-COUNT.
+002260     MOVE WS-TOTAL-GROSS TO TL-TOTAL-GROSS.
+002270     MOVE WS-TOTAL-TAX TO TL-TOTAL-TAX.
+002280     MOVE WS-TOTAL-NET TO TL-TOTAL-NET.
+002290     WRITE PR-PRINT-LINE FROM WS-TOTAL-LINE.
+002300     CLOSE EMP-MASTER-FILE.
+002310     CLOSE PAYROLL-REGISTER.
+002320     CLOSE PAY-MASTER-FILE.
+002330     CLOSE CHECKPOINT-FILE.
+002340 8000-EXIT.
+002350     EXIT.
