@@ -0,0 +1,240 @@
+000010*
+000020* PROGRAM      EMPEDIT
+000030* AUTHOR       R. J. KOWALCZYK
+000040* INSTALLATION CENTRAL PAYROLL SYSTEMS
+000050* DATE-WRITTEN 08/09/2026
+000060*
+000070* REMARKS.
+000080*     AUDITS THE INCOMING MAINTENANCE TRANSACTION FEED (EMP-TRANS)
+000090*     FOR OBVIOUS DATA ERRORS BEFORE EMPMAINT MERGES IT INTO THE
+000100*     MASTER.  A TRANSACTION IS REJECTED IF TXN-EMP-ID IS NOT
+000110*     NUMERIC OR IS ZERO; AN ADD OR CHANGE TRANSACTION IS ALSO
+000120*     REJECTED IF TXN-BASIC-SALARY IS ZERO OR TXN-TAX-PERC IS NOT
+000130*     BETWEEN 0 AND 100 (A DELETE TRANSACTION CARRIES NEITHER
+000140*     FIELD, SO THOSE TWO CHECKS DO NOT APPLY TO IT).  EVERY
+000150*     REJECT IS LISTED ON THE EDIT EXCEPTION REPORT WITH THE
+000160*     REASON; VALID TRANSACTIONS ARE COUNTED BUT OTHERWISE NOT
+000170*     LISTED.  THIS PROGRAM DOES NOT ALTER THE TRANSACTION FEED
+000180*     -- IT ONLY REPORTS.  RETURN-CODE IS SET TO THE REJECT COUNT
+000190*     SO A JOB STREAM CAN GATE EMPMAINT FROM RUNNING AGAINST A BAD
+000200*     FEED ON A NONZERO CONDITION CODE.  EMPEDIT MUST RUN AHEAD OF
+000210*     EMPMAINT IN THE JOB STREAM -- IT VALIDATES THE FEED, NOT THE
+000220*     MASTER, SO IT CANNOT CATCH ANYTHING ONCE EMPMAINT HAS
+000230*     ALREADY MERGED A BAD TRANSACTION IN.
+000240*
+000250* MODIFICATION HISTORY.
+000260*     08/09/2026  RJK  ORIGINAL PROGRAM.
+000270*     08/09/2026  RJK  SET RETURN-CODE FROM THE REJECT COUNT SO A
+000280*                      NONZERO CONDITION CODE CAN GATE THE RUN.
+000290*     08/09/2026  RJK  VALIDATE THE INCOMING TRANSACTION FEED
+000300*                      (EMP-TRANS) INSTEAD OF THE MASTER -- EDIT
+000310*                      THE MASTER RAN AFTER EMPMAINT ALREADY
+000320*                      MERGED A BAD TRANSACTION IN, WHICH CANNOT
+000330*                      PREVENT ANYTHING.  SKIP THE SALARY/TAX-
+000340*                      PERC CHECKS FOR A DELETE TRANSACTION,
+000350*                      WHICH CARRIES NEITHER FIELD ON THE FEED.
+000360*
+000370 IDENTIFICATION DIVISION.
+000380 PROGRAM-ID. EMPEDIT.
+000390 AUTHOR. R. J. KOWALCZYK.
+000400 INSTALLATION. CENTRAL PAYROLL SYSTEMS.
+000410 DATE-WRITTEN. 08/09/2026.
+000420 DATE-COMPILED.
+000430*
+000440 ENVIRONMENT DIVISION.
+000450 CONFIGURATION SECTION.
+000460 SOURCE-COMPUTER. GNUCOBOL.
+000470 OBJECT-COMPUTER. GNUCOBOL.
+000480*
+000490 INPUT-OUTPUT SECTION.
+000500 FILE-CONTROL.
+000510     SELECT EMP-TRANS-FILE ASSIGN TO "EMPTRAN"
+000520         ORGANIZATION IS LINE SEQUENTIAL
+000530         FILE STATUS IS WS-TRN-FILE-STATUS.
+000540
+000550     SELECT EDIT-REPORT ASSIGN TO "EDITRPT"
+000560         ORGANIZATION IS LINE SEQUENTIAL
+000570         FILE STATUS IS WS-RPT-FILE-STATUS.
+000580*
+000590 DATA DIVISION.
+000600 FILE SECTION.
+000610 FD  EMP-TRANS-FILE
+000620     RECORDING MODE IS F.
+000630 COPY EMPTRANS.
+000640*
+000650 FD  EDIT-REPORT
+000660     RECORDING MODE IS F.
+000670 01  ER-PRINT-LINE               PIC X(80).
+000680*
+000690 WORKING-STORAGE SECTION.
+000700*
+000710*-----------------------------------------------------------------
+000720* FILE STATUS AND CONTROL SWITCHES
+000730*-----------------------------------------------------------------
+000740 01  WS-TRN-FILE-STATUS          PIC X(2).
+000750 01  WS-RPT-FILE-STATUS          PIC X(2).
+000760*
+000770 01  WS-SWITCHES.
+000780     05  WS-EOF-SW                PIC X(1)   VALUE 'N'.
+000790         88  END-OF-TRN-FILE                 VALUE 'Y'.
+000800     05  WS-EDIT-SW               PIC X(1)   VALUE 'Y'.
+000810         88  RECORD-IS-VALID                 VALUE 'Y'.
+000820         88  RECORD-IS-INVALID               VALUE 'N'.
+000830*
+000840*-----------------------------------------------------------------
+000850* EDIT COUNTS
+000860*-----------------------------------------------------------------
+000870 01  WS-COUNTS.
+000880     05  WS-READ-COUNT            PIC 9(5)    VALUE ZERO.
+000890     05  WS-VALID-COUNT           PIC 9(5)    VALUE ZERO.
+000900     05  WS-REJECT-COUNT          PIC 9(5)    VALUE ZERO.
+000910*
+000920*-----------------------------------------------------------------
+000930* PRINT LINE LAYOUTS
+000940*-----------------------------------------------------------------
+000950 01  WS-HEADING-1.
+000960     05  FILLER                   PIC X(21)  VALUE SPACES.
+000970     05  FILLER                   PIC X(38)  VALUE
+000980         "EMPEDIT - TRANSACTION FEED EXCEPTIONS".
+000990     05  FILLER                   PIC X(21)  VALUE SPACES.
+001000*
+001010 01  WS-EXCEPTION-LINE.
+001020     05  EL-EMP-ID                PIC 9(5).
+001030     05  FILLER                   PIC X(3)   VALUE SPACES.
+001040     05  EL-REASON                PIC X(40).
+001050     05  FILLER                   PIC X(29)  VALUE SPACES.
+001060*
+001070 01  WS-SUMMARY-LINE.
+001080     05  FILLER                   PIC X(9)   VALUE "READ    =".
+001090     05  SL-READ-COUNT            PIC ZZZZ9.
+001100     05  FILLER                   PIC X(3)   VALUE SPACES.
+001110     05  FILLER                   PIC X(9)   VALUE "VALID   =".
+001120     05  SL-VALID-COUNT           PIC ZZZZ9.
+001130     05  FILLER                   PIC X(3)   VALUE SPACES.
+001140     05  FILLER                   PIC X(9)   VALUE "REJECTED=".
+001150     05  SL-REJECT-COUNT          PIC ZZZZ9.
+001160     05  FILLER                   PIC X(38)  VALUE SPACES.
+001170*
+001180 PROCEDURE DIVISION.
+001190*
+001200******************************************************************
+001210**  0000-MAINLINE - PROGRAM CONTROL
+001220******************************************************************
+001230 0000-MAINLINE.
+001240     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001250     PERFORM 2000-EDIT-TRANSACTION THRU 2000-EXIT
+001260         UNTIL END-OF-TRN-FILE.
+001270     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001280     STOP RUN.
+001290*
+001300******************************************************************
+001310**  1000-INITIALIZE - OPEN FILES AND PRIME THE READ
+001320******************************************************************
+001330 1000-INITIALIZE.
+001340     OPEN INPUT EMP-TRANS-FILE
+001350     OPEN OUTPUT EDIT-REPORT.
+001360     WRITE ER-PRINT-LINE FROM WS-HEADING-1.
+001370     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+001380 1000-EXIT.
+001390     EXIT.
+001400*
+001410******************************************************************
+001420**  2000-EDIT-TRANSACTION - VALIDATE ONE RECORD, LOG IF REJECTED
+001430******************************************************************
+001440 2000-EDIT-TRANSACTION.
+001450     ADD 1 TO WS-READ-COUNT.
+001460     MOVE 'Y' TO WS-EDIT-SW.
+001470     MOVE SPACES TO WS-EXCEPTION-LINE.
+001480     MOVE TXN-EMP-ID TO EL-EMP-ID.
+001490     PERFORM 2200-CHECK-EMP-ID THRU 2200-EXIT.
+001500     IF RECORD-IS-VALID AND NOT TXN-IS-DELETE
+001510         PERFORM 2300-CHECK-BASIC-SALARY THRU 2300-EXIT
+001520     END-IF.
+001530     IF RECORD-IS-VALID AND NOT TXN-IS-DELETE
+001540         PERFORM 2400-CHECK-TAX-PERC THRU 2400-EXIT
+001550     END-IF.
+001560     IF RECORD-IS-VALID
+001570         ADD 1 TO WS-VALID-COUNT
+001580     ELSE
+001590         ADD 1 TO WS-REJECT-COUNT
+001600     END-IF.
+001610     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+001620 2000-EXIT.
+001630     EXIT.
+001640*
+001650******************************************************************
+001660**  2100-READ-TRANSACTION - READ THE NEXT TRANSACTION RECORD
+001670******************************************************************
+001680 2100-READ-TRANSACTION.
+001690     READ EMP-TRANS-FILE
+001700         AT END
+001710             MOVE 'Y' TO WS-EOF-SW
+001720             GO TO 2100-EXIT
+001730     END-READ.
+001740 2100-EXIT.
+001750     EXIT.
+001760*
+001770******************************************************************
+001780**  2200-CHECK-EMP-ID - TXN-EMP-ID MUST BE NUMERIC AND NON-ZERO
+001790******************************************************************
+001800 2200-CHECK-EMP-ID.
+001810     IF TXN-EMP-ID IS NOT NUMERIC
+001820         MOVE 'N' TO WS-EDIT-SW
+001830         MOVE "EMP-ID NOT NUMERIC" TO EL-REASON
+001840         PERFORM 2500-LOG-EXCEPTION THRU 2500-EXIT
+001850     ELSE
+001860         IF TXN-EMP-ID = ZERO
+001870             MOVE 'N' TO WS-EDIT-SW
+001880             MOVE "EMP-ID IS ZERO" TO EL-REASON
+001890             PERFORM 2500-LOG-EXCEPTION THRU 2500-EXIT
+001900         END-IF
+001910     END-IF.
+001920 2200-EXIT.
+001930     EXIT.
+001940*
+001950******************************************************************
+001960**  2300-CHECK-BASIC-SALARY - TXN-BASIC-SALARY MUST BE NON-ZERO
+001970******************************************************************
+001980 2300-CHECK-BASIC-SALARY.
+001990     IF TXN-BASIC-SALARY = ZERO
+002000         MOVE 'N' TO WS-EDIT-SW
+002010         MOVE "BASIC-SALARY IS ZERO" TO EL-REASON
+002020         PERFORM 2500-LOG-EXCEPTION THRU 2500-EXIT
+002030     END-IF.
+002040 2300-EXIT.
+002050     EXIT.
+002060*
+002070******************************************************************
+002080**  2400-CHECK-TAX-PERC - TXN-TAX-PERC MUST BE BETWEEN 0 AND 100
+002090******************************************************************
+002100 2400-CHECK-TAX-PERC.
+002110     IF TXN-TAX-PERC IS NOT NUMERIC OR TXN-TAX-PERC > 100
+002120         MOVE 'N' TO WS-EDIT-SW
+002130         MOVE "TAX-PERC NOT IN RANGE 0-100" TO EL-REASON
+002140         PERFORM 2500-LOG-EXCEPTION THRU 2500-EXIT
+002150     END-IF.
+002160 2400-EXIT.
+002170     EXIT.
+002180*
+002190******************************************************************
+002200**  2500-LOG-EXCEPTION - WRITE ONE LINE TO THE EXCEPTION REPORT
+002210******************************************************************
+002220 2500-LOG-EXCEPTION.
+002230     WRITE ER-PRINT-LINE FROM WS-EXCEPTION-LINE.
+002240 2500-EXIT.
+002250     EXIT.
+002260*
+002270******************************************************************
+002280**  8000-TERMINATE - PRINT SUMMARY COUNTS AND CLOSE FILES
+002290******************************************************************
+002300 8000-TERMINATE.
+002310     MOVE SPACES TO WS-SUMMARY-LINE.
+002320     MOVE WS-READ-COUNT TO SL-READ-COUNT.
+002330     MOVE WS-VALID-COUNT TO SL-VALID-COUNT.
+002340     MOVE WS-REJECT-COUNT TO SL-REJECT-COUNT.
+002350     WRITE ER-PRINT-LINE FROM WS-SUMMARY-LINE.
+002360     MOVE WS-REJECT-COUNT TO RETURN-CODE.
+002370     CLOSE EMP-TRANS-FILE.
+002380     CLOSE EDIT-REPORT.
+002390 8000-EXIT.
+002400     EXIT.
