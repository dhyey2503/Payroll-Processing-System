@@ -0,0 +1,119 @@
+000010*
+000020* PROGRAM      PAYWH
+000030* AUTHOR       R. J. KOWALCZYK
+000040* INSTALLATION CENTRAL PAYROLL SYSTEMS
+000050* DATE-WRITTEN 08/09/2026
+000060*
+000070* REMARKS.
+000080*     CALLED SUBPROGRAM THAT COMPUTES ONE EMPLOYEE'S GROSS PAY,
+000090*     GRADUATED WITHHOLDING AND NET PAY FROM BASIC-SALARY,
+000100*     OT-HOURS AND AN ALREADY-LOADED TAX-BRACKET-TABLE (SEE
+000110*     COPY/TAXBRKT.cpy).  PAYCALC, PAYDEPT AND PAYACH EACH LOAD
+000120*     THEIR OWN COPY OF TAX-BRACKET-TABLE FROM TAX-TABLE-FILE AND
+000130*     CALL THIS PROGRAM RATHER THAN CARRYING THEIR OWN COPY OF THE
+000140*     CALCULATION, SO THE PAY CALCULATION ITSELF HAS ONE SOURCE.
+000150*
+000160* MODIFICATION HISTORY.
+000170*     08/09/2026  RJK  ORIGINAL PROGRAM.  FACTORED OUT OF PAYCALC,
+000180*                      PAYDEPT AND PAYACH, WHICH HAD EACH GROWN
+000190*                      THEIR OWN COPY OF THIS CALCULATION.
+000191*     08/09/2026  RJK  2100-APPLY-BRACKET NOW ROUNDS EACH
+000192*                      BRACKET'S TAX INTO ITS OWN INTERMEDIATE
+000193*                      BEFORE ADDING IT TO LK-TAX-AMOUNT.  THE
+000194*                      SLICE*RATE/100 EXPRESSION WAS BEING
+000195*                      TRUNCATED TO THE ACCUMULATOR'S DECIMAL
+000196*                      PLACES BEFORE THE OUTER ROUNDED COULD ACT.
+000200*
+000210 IDENTIFICATION DIVISION.
+000220 PROGRAM-ID. PAYWH.
+000230 AUTHOR. R. J. KOWALCZYK.
+000240 INSTALLATION. CENTRAL PAYROLL SYSTEMS.
+000250 DATE-WRITTEN. 08/09/2026.
+000260 DATE-COMPILED.
+000270*
+000280 ENVIRONMENT DIVISION.
+000290 CONFIGURATION SECTION.
+000300 SOURCE-COMPUTER. GNUCOBOL.
+000310 OBJECT-COMPUTER. GNUCOBOL.
+000320*
+000330 DATA DIVISION.
+000340 WORKING-STORAGE SECTION.
+000350*
+000360*-----------------------------------------------------------------
+000370* PAYROLL CONSTANTS AND SCRATCH FIELDS
+000380*-----------------------------------------------------------------
+000390 77  WS-STD-HOURS                PIC 9(3)    VALUE 160.
+000400 77  WS-OT-FACTOR                PIC 9V99    VALUE 1.50.
+000410 77  WS-HOURLY-RATE              PIC 9(5)V99.
+000420 77  WS-OT-PAY                   PIC 9(7)V99.
+000430 77  WS-BRACKET-TOP              PIC 9(9)V99.
+000440 77  WS-BRACKET-SLICE            PIC 9(9)V99.
+000445 77  WS-BRACKET-TAX              PIC 9(7)V99.
+000450*
+000460 LINKAGE SECTION.
+000470*
+000480 01  LK-BASIC-SALARY             PIC 9(7).
+000490 01  LK-OT-HOURS                 PIC 9(3)V9(2).
+000500 COPY TAXBRKT.
+000510 01  LK-GROSS-PAY                PIC 9(7)V99.
+000520 01  LK-TAX-AMOUNT               PIC 9(7)V99.
+000530 01  LK-NET-PAY                  PIC 9(7)V99.
+000540*
+000550 PROCEDURE DIVISION USING LK-BASIC-SALARY, LK-OT-HOURS,
+000560         TAX-BRACKET-TABLE, LK-GROSS-PAY, LK-TAX-AMOUNT,
+000570         LK-NET-PAY.
+000580*
+000590******************************************************************
+000600**  0000-MAINLINE - PROGRAM CONTROL
+000610******************************************************************
+000620 0000-MAINLINE.
+000630     PERFORM 1000-CALCULATE-GROSS THRU 1000-EXIT.
+000640     PERFORM 2000-CALCULATE-TAX THRU 2000-EXIT.
+000650     COMPUTE LK-NET-PAY ROUNDED =
+000660         LK-GROSS-PAY - LK-TAX-AMOUNT.
+000670     GOBACK.
+000680*
+000690******************************************************************
+000700**  1000-CALCULATE-GROSS - BASIC SALARY PLUS OVERTIME PREMIUM
+000710******************************************************************
+000720 1000-CALCULATE-GROSS.
+000730     COMPUTE WS-HOURLY-RATE ROUNDED =
+000740         LK-BASIC-SALARY / WS-STD-HOURS.
+000750     COMPUTE WS-OT-PAY ROUNDED =
+000760         WS-HOURLY-RATE * WS-OT-FACTOR * LK-OT-HOURS.
+000770     COMPUTE LK-GROSS-PAY ROUNDED =
+000780         LK-BASIC-SALARY + WS-OT-PAY.
+000790 1000-EXIT.
+000800     EXIT.
+000810*
+000820******************************************************************
+000830**  2000-CALCULATE-TAX - GRADUATED WITHHOLDING FROM BRACKET TABLE
+000840******************************************************************
+000850 2000-CALCULATE-TAX.
+000860     MOVE ZERO TO LK-TAX-AMOUNT.
+000870     PERFORM 2100-APPLY-BRACKET THRU 2100-EXIT
+000880         VARYING TX-BRACKET-IDX FROM 1 BY 1
+000890         UNTIL TX-BRACKET-IDX > TX-BRACKET-COUNT.
+000900 2000-EXIT.
+000910     EXIT.
+000920*
+000930******************************************************************
+000940**  2100-APPLY-BRACKET - ADD TAX ON THE SLICE IN ONE BRACKET
+000950******************************************************************
+000960 2100-APPLY-BRACKET.
+000970     IF LK-GROSS-PAY NOT > TX-BRACKET-LOW (TX-BRACKET-IDX)
+000980         GO TO 2100-EXIT
+000990     END-IF.
+001000     IF LK-GROSS-PAY > TX-BRACKET-HIGH (TX-BRACKET-IDX)
+001010         MOVE TX-BRACKET-HIGH (TX-BRACKET-IDX) TO WS-BRACKET-TOP
+001020     ELSE
+001030         MOVE LK-GROSS-PAY TO WS-BRACKET-TOP
+001040     END-IF.
+001050     COMPUTE WS-BRACKET-SLICE ROUNDED =
+001060         WS-BRACKET-TOP - TX-BRACKET-LOW (TX-BRACKET-IDX).
+001070     COMPUTE WS-BRACKET-TAX ROUNDED =
+001080         WS-BRACKET-SLICE * TX-BRACKET-RATE (TX-BRACKET-IDX)
+001090             / 100.
+001095     ADD WS-BRACKET-TAX TO LK-TAX-AMOUNT.
+001100 2100-EXIT.
+001110     EXIT.
