@@ -0,0 +1,337 @@
+000010*
+000020* PROGRAM      EMPMAINT
+000030* AUTHOR       R. J. KOWALCZYK
+000040* INSTALLATION CENTRAL PAYROLL SYSTEMS
+000050* DATE-WRITTEN 08/09/2026
+000060*
+000070* REMARKS.
+000080*     APPLIES ADD (A), CHANGE (C) AND DELETE (D) TRANSACTIONS
+000090*     AGAINST THE EMPLOYEE MASTER.  THE OLD MASTER AND THE
+000100*     TRANSACTION FILE ARE EACH IN EMP-ID SEQUENCE; THIS PROGRAM
+000105*     BALANCED-LINE MERGES THEM TO PRODUCE A NEW MASTER, LOGGING
+000110*     EVERY ADD, CHANGE, DELETE AND REJECTED TRANSACTION TO THE
+000130*     MAINTENANCE ACTIVITY REPORT.
+000140*
+000150* MODIFICATION HISTORY.
+000160*     08/09/2026  RJK  ORIGINAL PROGRAM.
+000165*     08/09/2026  RJK  SHORTENED THE DUPLICATE-ADD REJECT REMARK
+000166*                      -- IT WAS 31 CHARS AGAINST A PIC X(30)
+000167*                      AL-REMARKS AND WAS TRUNCATED ON PRINT.
+000170*
+000180 IDENTIFICATION DIVISION.
+000190 PROGRAM-ID. EMPMAINT.
+000200 AUTHOR. R. J. KOWALCZYK.
+000210 INSTALLATION. CENTRAL PAYROLL SYSTEMS.
+000220 DATE-WRITTEN. 08/09/2026.
+000230 DATE-COMPILED.
+000240*
+000250 ENVIRONMENT DIVISION.
+000260 CONFIGURATION SECTION.
+000270 SOURCE-COMPUTER. GNUCOBOL.
+000280 OBJECT-COMPUTER. GNUCOBOL.
+000290*
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT OLD-MASTER-FILE ASSIGN TO "EMPMAST"
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         FILE STATUS IS WS-OLD-FILE-STATUS.
+000350
+000360     SELECT TRANS-FILE ASSIGN TO "EMPTRAN"
+000370         ORGANIZATION IS LINE SEQUENTIAL
+000380         FILE STATUS IS WS-TRN-FILE-STATUS.
+000390
+000400     SELECT NEW-MASTER-FILE ASSIGN TO "NEWMAST"
+000410         ORGANIZATION IS LINE SEQUENTIAL
+000420         FILE STATUS IS WS-NEW-FILE-STATUS.
+000430
+000440     SELECT MAINT-REPORT ASSIGN TO "MAINTRPT"
+000450         ORGANIZATION IS LINE SEQUENTIAL
+000460         FILE STATUS IS WS-RPT-FILE-STATUS.
+000470*
+000480 DATA DIVISION.
+000490 FILE SECTION.
+000500 FD  OLD-MASTER-FILE
+000510     RECORDING MODE IS F.
+000520 COPY EMPREC REPLACING EMP-REC BY OLD-MASTER-REC.
+000530*
+000540 FD  TRANS-FILE
+000550     RECORDING MODE IS F.
+000560 COPY EMPTRANS.
+000570*
+000580 FD  NEW-MASTER-FILE
+000590     RECORDING MODE IS F.
+000600 COPY EMPREC REPLACING EMP-REC BY NEW-MASTER-REC.
+000610*
+000620 FD  MAINT-REPORT
+000630     RECORDING MODE IS F.
+000640 01  MR-PRINT-LINE                PIC X(80).
+000650*
+000660 WORKING-STORAGE SECTION.
+000670*
+000680*-----------------------------------------------------------------
+000690* FILE STATUS AND CONTROL SWITCHES
+000700*-----------------------------------------------------------------
+000710 01  WS-OLD-FILE-STATUS           PIC X(2).
+000720 01  WS-TRN-FILE-STATUS           PIC X(2).
+000730 01  WS-NEW-FILE-STATUS           PIC X(2).
+000740 01  WS-RPT-FILE-STATUS           PIC X(2).
+000750*
+000760 01  WS-SWITCHES.
+000770     05  WS-OLD-EOF-SW             PIC X(1)   VALUE 'N'.
+000780         88  OLD-MASTER-EOF                   VALUE 'Y'.
+000790     05  WS-TRN-EOF-SW             PIC X(1)   VALUE 'N'.
+000800         88  TRANS-EOF                        VALUE 'Y'.
+000810*
+000820 77  WS-HIGH-KEY                  PIC 9(5)    VALUE 99999.
+000830*
+000840 01  WS-COUNTS.
+000850     05  WS-ADD-COUNT              PIC 9(5)    VALUE ZERO.
+000860     05  WS-CHANGE-COUNT           PIC 9(5)    VALUE ZERO.
+000870     05  WS-DELETE-COUNT           PIC 9(5)    VALUE ZERO.
+000880     05  WS-REJECT-COUNT           PIC 9(5)    VALUE ZERO.
+000890*
+000900*-----------------------------------------------------------------
+000910* ACTIVITY REPORT LINE LAYOUTS
+000920*-----------------------------------------------------------------
+000930 01  WS-HEADING-1.
+000940     05  FILLER                   PIC X(20)  VALUE SPACES.
+000950     05  FILLER                   PIC X(43)  VALUE
+000960         "EMPMAINT - MASTER FILE MAINTENANCE ACTIVITY".
+000970     05  FILLER                   PIC X(17)  VALUE SPACES.
+000980*
+000990 01  WS-ACTIVITY-LINE.
+001000     05  AL-EMP-ID                PIC 9(5).
+001010     05  FILLER                   PIC X(3)   VALUE SPACES.
+001020     05  AL-ACTION                PIC X(10).
+001030     05  FILLER                   PIC X(3)   VALUE SPACES.
+001040     05  AL-REMARKS               PIC X(30).
+001050     05  FILLER                   PIC X(26)  VALUE SPACES.
+001060*
+001070 01  WS-SUMMARY-LINE.
+001080     05  FILLER                   PIC X(9)   VALUE "ADDED   =".
+001090     05  SL-ADD-COUNT             PIC ZZZZ9.
+001100     05  FILLER                   PIC X(3)   VALUE SPACES.
+001110     05  FILLER                   PIC X(9)   VALUE "CHANGED =".
+001120     05  SL-CHANGE-COUNT          PIC ZZZZ9.
+001130     05  FILLER                   PIC X(3)   VALUE SPACES.
+001140     05  FILLER                   PIC X(9)   VALUE "DELETED =".
+001150     05  SL-DELETE-COUNT          PIC ZZZZ9.
+001160     05  FILLER                   PIC X(3)   VALUE SPACES.
+001170     05  FILLER                   PIC X(10)  VALUE "REJECTED =".
+001180     05  SL-REJECT-COUNT          PIC ZZZZ9.
+001190     05  FILLER                   PIC X(18)  VALUE SPACES.
+001200*
+001210 PROCEDURE DIVISION.
+001220*
+001230******************************************************************
+001240**  0000-MAINLINE - PROGRAM CONTROL
+001250******************************************************************
+001260 0000-MAINLINE.
+001270     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001280     PERFORM 2000-PROCESS-MERGE THRU 2000-EXIT
+001290         UNTIL OLD-MASTER-EOF AND TRANS-EOF.
+001300     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001310     STOP RUN.
+001320*
+001330******************************************************************
+001340**  1000-INITIALIZE - OPEN FILES AND PRIME BOTH INPUT STREAMS
+001350******************************************************************
+001360 1000-INITIALIZE.
+001370     OPEN INPUT OLD-MASTER-FILE
+001380     OPEN INPUT TRANS-FILE
+001390     OPEN OUTPUT NEW-MASTER-FILE
+001400     OPEN OUTPUT MAINT-REPORT.
+001410     WRITE MR-PRINT-LINE FROM WS-HEADING-1.
+001420     PERFORM 2100-READ-OLD-MASTER THRU 2100-EXIT.
+001430     PERFORM 2200-READ-TRANS THRU 2200-EXIT.
+001440 1000-EXIT.
+001450     EXIT.
+001460*
+001470******************************************************************
+001480**  2000-PROCESS-MERGE - BALANCED-LINE MERGE OF MASTER AND TRANS
+001490******************************************************************
+001500 2000-PROCESS-MERGE.
+001510     EVALUATE TRUE
+001520         WHEN EMP-ID OF OLD-MASTER-REC < TXN-EMP-ID
+001530             PERFORM 3000-COPY-OLD-UNCHANGED THRU 3000-EXIT
+001540         WHEN EMP-ID OF OLD-MASTER-REC > TXN-EMP-ID
+001550             PERFORM 4000-APPLY-UNMATCHED-TRANS THRU 4000-EXIT
+001560         WHEN OTHER
+001570             PERFORM 5000-APPLY-MATCHED-TRANS THRU 5000-EXIT
+001580     END-EVALUATE.
+001590 2000-EXIT.
+001600     EXIT.
+001610*
+001620******************************************************************
+001630**  2100-READ-OLD-MASTER - READ NEXT OLD MASTER, HIGH-KEY AT EOF
+001640******************************************************************
+001650 2100-READ-OLD-MASTER.
+001660     IF OLD-MASTER-EOF
+001670         GO TO 2100-EXIT
+001680     END-IF.
+001690     READ OLD-MASTER-FILE
+001700         AT END
+001710             MOVE 'Y' TO WS-OLD-EOF-SW
+001720             MOVE WS-HIGH-KEY TO EMP-ID OF OLD-MASTER-REC
+001730     END-READ.
+001740 2100-EXIT.
+001750     EXIT.
+001760*
+001770******************************************************************
+001780**  2200-READ-TRANS - READ NEXT TRANSACTION, HIGH-KEY AT EOF
+001790******************************************************************
+001800 2200-READ-TRANS.
+001810     IF TRANS-EOF
+001820         GO TO 2200-EXIT
+001830     END-IF.
+001840     READ TRANS-FILE
+001850         AT END
+001860             MOVE 'Y' TO WS-TRN-EOF-SW
+001870             MOVE WS-HIGH-KEY TO TXN-EMP-ID
+001880     END-READ.
+001890 2200-EXIT.
+001900     EXIT.
+001910*
+001920******************************************************************
+001930**  3000-COPY-OLD-UNCHANGED - NO TRANSACTION FOR THIS EMPLOYEE
+001940******************************************************************
+001950 3000-COPY-OLD-UNCHANGED.
+001960     MOVE OLD-MASTER-REC TO NEW-MASTER-REC.
+001970     WRITE NEW-MASTER-REC.
+001980     PERFORM 2100-READ-OLD-MASTER THRU 2100-EXIT.
+001990 3000-EXIT.
+002000     EXIT.
+002010*
+002020******************************************************************
+002030**  4000-APPLY-UNMATCHED-TRANS - TRANSACTION HAS NO MASTER RECORD
+002040******************************************************************
+002050 4000-APPLY-UNMATCHED-TRANS.
+002060     IF TXN-IS-ADD
+002070         MOVE TXN-EMP-ID TO EMP-ID OF NEW-MASTER-REC
+002080         MOVE TXN-EMP-NAME TO EMP-NAME OF NEW-MASTER-REC
+002090         MOVE TXN-BASIC-SALARY TO BASIC-SALARY OF NEW-MASTER-REC
+002100         MOVE TXN-OT-HOURS TO OT-HOURS OF NEW-MASTER-REC
+002110         MOVE TXN-TAX-PERC TO TAX-PERC OF NEW-MASTER-REC
+002111         MOVE ZERO TO YTD-GROSS OF NEW-MASTER-REC
+002112         MOVE ZERO TO YTD-TAX OF NEW-MASTER-REC
+002113         MOVE TXN-DEPT-CODE TO DEPT-CODE OF NEW-MASTER-REC
+002120         WRITE NEW-MASTER-REC
+002130         PERFORM 6100-LOG-ADDED THRU 6100-EXIT
+002140     ELSE
+002150         PERFORM 6300-LOG-NOT-FOUND THRU 6300-EXIT
+002160     END-IF.
+002170     PERFORM 2200-READ-TRANS THRU 2200-EXIT.
+002180 4000-EXIT.
+002190     EXIT.
+002200*
+002210******************************************************************
+002220**  5000-APPLY-MATCHED-TRANS - TRANSACTION MATCHES A MASTER RECORD
+002230******************************************************************
+002240 5000-APPLY-MATCHED-TRANS.
+002250     IF OLD-MASTER-EOF AND TRANS-EOF
+002260         GO TO 5000-EXIT
+002270     END-IF.
+002280     EVALUATE TRUE
+002290         WHEN TXN-IS-CHANGE
+002300             MOVE TXN-EMP-NAME TO EMP-NAME OF OLD-MASTER-REC
+002310             MOVE TXN-BASIC-SALARY TO
+002311                 BASIC-SALARY OF OLD-MASTER-REC
+002320             MOVE TXN-OT-HOURS TO OT-HOURS OF OLD-MASTER-REC
+002330             MOVE TXN-TAX-PERC TO TAX-PERC OF OLD-MASTER-REC
+002335             MOVE TXN-DEPT-CODE TO DEPT-CODE OF OLD-MASTER-REC
+002340             MOVE OLD-MASTER-REC TO NEW-MASTER-REC
+002350             WRITE NEW-MASTER-REC
+002360             PERFORM 6200-LOG-CHANGED THRU 6200-EXIT
+002370         WHEN TXN-IS-DELETE
+002380             PERFORM 6400-LOG-DELETED THRU 6400-EXIT
+002390         WHEN TXN-IS-ADD
+002400             MOVE OLD-MASTER-REC TO NEW-MASTER-REC
+002410             WRITE NEW-MASTER-REC
+002420             PERFORM 6500-LOG-DUPLICATE THRU 6500-EXIT
+002430     END-EVALUATE.
+002440     PERFORM 2100-READ-OLD-MASTER THRU 2100-EXIT.
+002450     PERFORM 2200-READ-TRANS THRU 2200-EXIT.
+002460 5000-EXIT.
+002470     EXIT.
+002480*
+002490******************************************************************
+002500**  6100-LOG-ADDED - RECORD AN ADD TRANSACTION ON THE ACTIVITY RPT
+002510******************************************************************
+002520 6100-LOG-ADDED.
+002530     ADD 1 TO WS-ADD-COUNT.
+002540     MOVE SPACES TO WS-ACTIVITY-LINE.
+002550     MOVE TXN-EMP-ID TO AL-EMP-ID.
+002560     MOVE "ADDED" TO AL-ACTION.
+002570     MOVE "NEW EMPLOYEE ADDED TO MASTER" TO AL-REMARKS.
+002580     WRITE MR-PRINT-LINE FROM WS-ACTIVITY-LINE.
+002590 6100-EXIT.
+002600     EXIT.
+002610*
+002620******************************************************************
+002630**  6200-LOG-CHANGED - RECORD A CHANGE TRANSACTION
+002640******************************************************************
+002650 6200-LOG-CHANGED.
+002660     ADD 1 TO WS-CHANGE-COUNT.
+002670     MOVE SPACES TO WS-ACTIVITY-LINE.
+002680     MOVE TXN-EMP-ID TO AL-EMP-ID.
+002690     MOVE "CHANGED" TO AL-ACTION.
+002700     MOVE "MASTER RECORD UPDATED" TO AL-REMARKS.
+002710     WRITE MR-PRINT-LINE FROM WS-ACTIVITY-LINE.
+002720 6200-EXIT.
+002730     EXIT.
+002740*
+002750******************************************************************
+002760**  6300-LOG-NOT-FOUND - CHANGE/DELETE WITH NO MATCHING MASTER
+002770******************************************************************
+002780 6300-LOG-NOT-FOUND.
+002790     ADD 1 TO WS-REJECT-COUNT.
+002800     MOVE SPACES TO WS-ACTIVITY-LINE.
+002810     MOVE TXN-EMP-ID TO AL-EMP-ID.
+002820     MOVE "REJECTED" TO AL-ACTION.
+002830     MOVE "NO MATCHING MASTER RECORD" TO AL-REMARKS.
+002840     WRITE MR-PRINT-LINE FROM WS-ACTIVITY-LINE.
+002850 6300-EXIT.
+002860     EXIT.
+002870*
+002880******************************************************************
+002890**  6400-LOG-DELETED - RECORD A DELETE TRANSACTION
+002900******************************************************************
+002910 6400-LOG-DELETED.
+002920     ADD 1 TO WS-DELETE-COUNT.
+002930     MOVE SPACES TO WS-ACTIVITY-LINE.
+002940     MOVE TXN-EMP-ID TO AL-EMP-ID.
+002950     MOVE "DELETED" TO AL-ACTION.
+002960     MOVE "EMPLOYEE REMOVED FROM MASTER" TO AL-REMARKS.
+002970     WRITE MR-PRINT-LINE FROM WS-ACTIVITY-LINE.
+002980 6400-EXIT.
+002990     EXIT.
+003000*
+003010******************************************************************
+003020**  6500-LOG-DUPLICATE - ADD TRANSACTION FOR AN EXISTING EMPLOYEE
+003030******************************************************************
+003040 6500-LOG-DUPLICATE.
+003050     ADD 1 TO WS-REJECT-COUNT.
+003060     MOVE SPACES TO WS-ACTIVITY-LINE.
+003070     MOVE TXN-EMP-ID TO AL-EMP-ID.
+003080     MOVE "REJECTED" TO AL-ACTION.
+003090     MOVE "ADD IGNORED - EMP-ID EXISTS" TO AL-REMARKS.
+003100     WRITE MR-PRINT-LINE FROM WS-ACTIVITY-LINE.
+003110 6500-EXIT.
+003120     EXIT.
+003130*
+003140******************************************************************
+003150**  8000-TERMINATE - PRINT SUMMARY TOTALS AND CLOSE FILES
+003160******************************************************************
+003170 8000-TERMINATE.
+003180     MOVE SPACES TO WS-SUMMARY-LINE.
+003190     MOVE WS-ADD-COUNT TO SL-ADD-COUNT.
+003200     MOVE WS-CHANGE-COUNT TO SL-CHANGE-COUNT.
+003210     MOVE WS-DELETE-COUNT TO SL-DELETE-COUNT.
+003220     MOVE WS-REJECT-COUNT TO SL-REJECT-COUNT.
+003230     WRITE MR-PRINT-LINE FROM WS-SUMMARY-LINE.
+003240     CLOSE OLD-MASTER-FILE.
+003250     CLOSE TRANS-FILE.
+003260     CLOSE NEW-MASTER-FILE.
+003270     CLOSE MAINT-REPORT.
+003280 8000-EXIT.
+003290     EXIT.
