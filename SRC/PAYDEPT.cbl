@@ -0,0 +1,331 @@
+000010*
+000020* PROGRAM      PAYDEPT
+000030* AUTHOR       R. J. KOWALCZYK
+000040* INSTALLATION CENTRAL PAYROLL SYSTEMS
+000050* DATE-WRITTEN 08/09/2026
+000060*
+000070* REMARKS.
+000080*     READS THE EMPLOYEE MASTER (EMP-REC), RECOMPUTES EACH
+000090*     EMPLOYEE'S GROSS, TAX AND NET PAY THE SAME WAY PAYCALC
+000100*     DOES, AND ACCUMULATES THOSE FIGURES INTO A DEPARTMENT
+000110*     TABLE KEYED BY DEPT-CODE.  ONE SUBTOTAL LINE IS PRINTED
+000120*     PER DEPARTMENT, FOLLOWED BY A COMPANY GRAND-TOTAL LINE.
+000130*     THE MASTER NEED NOT BE IN DEPARTMENT SEQUENCE; DEPARTMENTS
+000140*     ARE ACCUMULATED IN A WORKING-STORAGE TABLE AS THEY ARE
+000150*     ENCOUNTERED RATHER THAN BY A SORTED CONTROL BREAK.
+000160*
+000170* MODIFICATION HISTORY.
+000180*     08/09/2026  RJK  ORIGINAL PROGRAM.
+000181*     08/09/2026  RJK  WITHHOLD FROM GRADUATED TAX BRACKET TABLE
+000182*                      INSTEAD OF FLAT TAX-PERC, LIKE PAYCALC.
+000183*     08/09/2026  RJK  MOVE GROSS/TAX/NET CALCULATION INTO THE
+000184*                      SHARED PAYWH SUBPROGRAM (SEE SRC/PAYWH.cbl)
+000185*                      SO PAYCALC, PAYDEPT AND PAYACH SHARE ONE
+000186*                      COPY OF THE CALCULATION.  GUARD THE TAX
+000187*                      BRACKET TABLE AND THE DEPARTMENT TABLE
+000188*                      AGAINST OVERRUNNING THEIR OCCURS LIMITS.
+000189*
+000200 IDENTIFICATION DIVISION.
+000210 PROGRAM-ID. PAYDEPT.
+000220 AUTHOR. R. J. KOWALCZYK.
+000230 INSTALLATION. CENTRAL PAYROLL SYSTEMS.
+000240 DATE-WRITTEN. 08/09/2026.
+000250 DATE-COMPILED.
+000260*
+000270 ENVIRONMENT DIVISION.
+000280 CONFIGURATION SECTION.
+000290 SOURCE-COMPUTER. GNUCOBOL.
+000300 OBJECT-COMPUTER. GNUCOBOL.
+000310*
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT EMP-MASTER-FILE ASSIGN TO "EMPMAST"
+000350         ORGANIZATION IS LINE SEQUENTIAL
+000360         FILE STATUS IS WS-EMP-FILE-STATUS.
+000370
+000380     SELECT DEPT-REGISTER ASSIGN TO "DEPTREG"
+000390         ORGANIZATION IS LINE SEQUENTIAL
+000400         FILE STATUS IS WS-REG-FILE-STATUS.
+000405
+000406     SELECT TAX-TABLE-FILE ASSIGN TO "TAXTABLE"
+000407         ORGANIZATION IS LINE SEQUENTIAL
+000408         FILE STATUS IS WS-TAX-FILE-STATUS.
+000410*
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440 FD  EMP-MASTER-FILE
+000450     RECORDING MODE IS F.
+000460 COPY EMPREC.
+000470*
+000480 FD  DEPT-REGISTER
+000490     RECORDING MODE IS F.
+000500 01  DR-PRINT-LINE               PIC X(132).
+000505*
+000506 FD  TAX-TABLE-FILE
+000507     RECORDING MODE IS F.
+000508 COPY TAXTAB.
+000510*
+000520 WORKING-STORAGE SECTION.
+000530*
+000540*-----------------------------------------------------------------
+000550* FILE STATUS AND CONTROL SWITCHES
+000560*-----------------------------------------------------------------
+000570 01  WS-EMP-FILE-STATUS          PIC X(2).
+000580 01  WS-REG-FILE-STATUS          PIC X(2).
+000585 01  WS-TAX-FILE-STATUS          PIC X(2).
+000590*
+000600 01  WS-SWITCHES.
+000610     05  WS-EOF-SW                PIC X(1)   VALUE 'N'.
+000620         88  END-OF-EMP-FILE                 VALUE 'Y'.
+000621     05  WS-TAX-EOF-SW            PIC X(1)   VALUE 'N'.
+000622         88  END-OF-TAX-TABLE                VALUE 'Y'.
+000630*
+000631*-----------------------------------------------------------------
+000632* TAX BRACKET TABLE - LOADED ONCE AT START-UP FROM TAX-TABLE-FILE
+000633*-----------------------------------------------------------------
+000634 COPY TAXBRKT.
+000643*
+000650*-----------------------------------------------------------------
+000660* PAYROLL COMPUTED VALUES AND ACCUMULATORS
+000670*-----------------------------------------------------------------
+000700 01  WS-COMPUTED-VALUES.
+000730     05  WS-GROSS-PAY             PIC 9(7)V99.
+000740     05  WS-TAX-AMOUNT            PIC 9(7)V99.
+000750     05  WS-NET-PAY               PIC 9(7)V99.
+000760*
+000770 01  WS-GRAND-TOTALS.
+000780     05  WS-EMP-COUNT             PIC 9(5)    VALUE ZERO.
+000790     05  WS-TOTAL-GROSS           PIC 9(9)V99 VALUE ZERO.
+000800     05  WS-TOTAL-TAX             PIC 9(9)V99 VALUE ZERO.
+000810     05  WS-TOTAL-NET             PIC 9(9)V99 VALUE ZERO.
+000820*
+000830*-----------------------------------------------------------------
+000840* DEPARTMENT ACCUMULATOR TABLE - ONE ENTRY PER DEPT-CODE SEEN
+000850*-----------------------------------------------------------------
+000860 01  WS-DEPT-TABLE.
+000870     05  WS-DEPT-COUNT            PIC 9(3)    VALUE ZERO.
+000880     05  WS-DEPT-ENTRY            OCCURS 50 TIMES
+000890                                  INDEXED BY WS-DEPT-IDX.
+000900         10  WS-DEPT-CODE         PIC X(3).
+000910         10  WS-DEPT-EMP-COUNT    PIC 9(5)    VALUE ZERO.
+000920         10  WS-DEPT-GROSS        PIC 9(9)V99 VALUE ZERO.
+000930         10  WS-DEPT-TAX          PIC 9(9)V99 VALUE ZERO.
+000940         10  WS-DEPT-NET          PIC 9(9)V99 VALUE ZERO.
+000950*
+000960 77  WS-MATCH-IDX                 PIC 9(3)    VALUE ZERO.
+000970*
+000980*-----------------------------------------------------------------
+000990* PRINT LINE LAYOUTS
+001000*-----------------------------------------------------------------
+001010 01  WS-HEADING-1.
+001020     05  FILLER                   PIC X(38)  VALUE SPACES.
+001030     05  FILLER                   PIC X(37)  VALUE
+001040         "DEPARTMENTAL PAYROLL REPORT - PAYDEPT".
+001050     05  FILLER                   PIC X(57)  VALUE SPACES.
+001060*
+001070 01  WS-HEADING-2.
+001080     05  FILLER                   PIC X(4)   VALUE "DEPT".
+001090     05  FILLER                   PIC X(4)   VALUE SPACES.
+001100     05  FILLER                   PIC X(9)   VALUE "EMPLOYEES".
+001110     05  FILLER                   PIC X(3)   VALUE SPACES.
+001120     05  FILLER                   PIC X(12)  VALUE "GROSS PAY".
+001130     05  FILLER                   PIC X(4)   VALUE SPACES.
+001140     05  FILLER                   PIC X(10)  VALUE "TAX".
+001150     05  FILLER                   PIC X(4)   VALUE SPACES.
+001160     05  FILLER                   PIC X(10)  VALUE "NET PAY".
+001170     05  FILLER                   PIC X(72)  VALUE SPACES.
+001180*
+001190 01  WS-DEPT-LINE.
+001200     05  DL-DEPT-CODE             PIC X(3).
+001210     05  FILLER                   PIC X(5)   VALUE SPACES.
+001220     05  DL-EMP-COUNT             PIC ZZZZ9.
+001230     05  FILLER                   PIC X(8)   VALUE SPACES.
+001240     05  DL-GROSS-PAY             PIC Z(8)9.99.
+001250     05  FILLER                   PIC X(4)   VALUE SPACES.
+001260     05  DL-TAX-AMOUNT            PIC Z(8)9.99.
+001270     05  FILLER                   PIC X(4)   VALUE SPACES.
+001280     05  DL-NET-PAY               PIC Z(8)9.99.
+001290     05  FILLER                   PIC X(69)  VALUE SPACES.
+001300*
+001310 01  WS-TOTAL-LINE.
+001320     05  FILLER                   PIC X(11)  VALUE "GRAND TOTAL".
+001330     05  FILLER                   PIC X(4)   VALUE SPACES.
+001340     05  TL-EMP-COUNT             PIC ZZZZ9.
+001350     05  FILLER                   PIC X(1)   VALUE SPACES.
+001360     05  FILLER                   PIC X(10)  VALUE "EMPLOYEES".
+001370     05  FILLER                   PIC X(4)   VALUE SPACES.
+001380     05  TL-TOTAL-GROSS           PIC Z(8)9.99.
+001390     05  FILLER                   PIC X(4)   VALUE SPACES.
+001400     05  TL-TOTAL-TAX             PIC Z(8)9.99.
+001410     05  FILLER                   PIC X(4)   VALUE SPACES.
+001420     05  TL-TOTAL-NET             PIC Z(8)9.99.
+001430     05  FILLER                   PIC X(35)  VALUE SPACES.
+001440*
+001450 PROCEDURE DIVISION.
+001460*
+001470******************************************************************
+001480**  0000-MAINLINE - PROGRAM CONTROL
+001490******************************************************************
+001500 0000-MAINLINE.
+001510     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001520     PERFORM 2000-PROCESS-EMPLOYEE THRU 2000-EXIT
+001530         UNTIL END-OF-EMP-FILE.
+001540     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001550     STOP RUN.
+001560*
+001570******************************************************************
+001580**  1000-INITIALIZE - OPEN FILES AND PRIME THE READ
+001590******************************************************************
+001600 1000-INITIALIZE.
+001610     OPEN INPUT EMP-MASTER-FILE
+001620     OPEN OUTPUT DEPT-REGISTER.
+001630     WRITE DR-PRINT-LINE FROM WS-HEADING-1.
+001640     WRITE DR-PRINT-LINE FROM WS-HEADING-2.
+001645     PERFORM 1100-LOAD-TAX-TABLE THRU 1100-EXIT.
+001650     PERFORM 2100-READ-EMPLOYEE THRU 2100-EXIT.
+001660 1000-EXIT.
+001670     EXIT.
+001671*
+001672******************************************************************
+001673**  1100-LOAD-TAX-TABLE - READ BRACKETS INTO TAX-BRACKET-TABLE
+001674******************************************************************
+001675 1100-LOAD-TAX-TABLE.
+001676     OPEN INPUT TAX-TABLE-FILE.
+001677     PERFORM 1110-READ-TAX-BRACKET THRU 1110-EXIT
+001678         UNTIL END-OF-TAX-TABLE.
+001679     CLOSE TAX-TABLE-FILE.
+001680 1100-EXIT.
+001681     EXIT.
+001682*
+001683******************************************************************
+001684**  1110-READ-TAX-BRACKET - READ AND TABLE ONE BRACKET RECORD
+001685******************************************************************
+001686 1110-READ-TAX-BRACKET.
+001687     READ TAX-TABLE-FILE
+001688         AT END
+001689             MOVE 'Y' TO WS-TAX-EOF-SW
+001690             GO TO 1110-EXIT
+001691     END-READ.
+001692     IF TX-BRACKET-COUNT = 10
+001693         GO TO 1110-EXIT
+001694     END-IF.
+001695     ADD 1 TO TX-BRACKET-COUNT.
+001696     SET TX-BRACKET-IDX TO TX-BRACKET-COUNT.
+001697     MOVE TB-BRACKET-LOW TO TX-BRACKET-LOW (TX-BRACKET-IDX).
+001698     MOVE TB-BRACKET-HIGH TO TX-BRACKET-HIGH (TX-BRACKET-IDX).
+001699     MOVE TB-BRACKET-RATE TO TX-BRACKET-RATE (TX-BRACKET-IDX).
+001700 1110-EXIT.
+001701     EXIT.
+001702*
+001710******************************************************************
+001711**  2000-PROCESS-EMPLOYEE - CALC PAY AND POST IT TO ITS DEPT
+001712******************************************************************
+001720 2000-PROCESS-EMPLOYEE.
+001730     PERFORM 2200-CALCULATE-PAY THRU 2200-EXIT.
+001740     PERFORM 3000-FIND-OR-ADD-DEPT THRU 3000-EXIT.
+001745     IF WS-MATCH-IDX NOT = ZERO
+001747         PERFORM 3100-POST-TO-DEPT THRU 3100-EXIT
+001749     END-IF.
+001760     PERFORM 2100-READ-EMPLOYEE THRU 2100-EXIT.
+001770 2000-EXIT.
+001780     EXIT.
+001790*
+001800******************************************************************
+001810**  2100-READ-EMPLOYEE - READ THE NEXT MASTER RECORD
+001820******************************************************************
+001830 2100-READ-EMPLOYEE.
+001840     READ EMP-MASTER-FILE
+001850         AT END
+001860             MOVE 'Y' TO WS-EOF-SW
+001870             GO TO 2100-EXIT
+001880     END-READ.
+001890 2100-EXIT.
+001900     EXIT.
+001910*
+001920******************************************************************
+001930**  2200-CALCULATE-PAY - GROSS, WITHHOLDING AND NET PAY VIA PAYWH
+001940******************************************************************
+001950 2200-CALCULATE-PAY.
+001960     CALL "PAYWH" USING BASIC-SALARY, OT-HOURS, TAX-BRACKET-TABLE,
+001970         WS-GROSS-PAY, WS-TAX-AMOUNT, WS-NET-PAY.
+002060     ADD 1 TO WS-EMP-COUNT.
+002070     ADD WS-GROSS-PAY TO WS-TOTAL-GROSS.
+002080     ADD WS-TAX-AMOUNT TO WS-TOTAL-TAX.
+002090     ADD WS-NET-PAY TO WS-TOTAL-NET.
+002100 2200-EXIT.
+002110     EXIT.
+002111*
+002130******************************************************************
+002140**  3000-FIND-OR-ADD-DEPT - LOCATE THIS DEPT IN THE TABLE, OR
+002150**                          ADD A NEW ENTRY IF NOT SEEN BEFORE
+002160******************************************************************
+002170 3000-FIND-OR-ADD-DEPT.
+002180     MOVE ZERO TO WS-MATCH-IDX.
+002190     PERFORM 3010-SEARCH-DEPT THRU 3010-EXIT
+002200         VARYING WS-DEPT-IDX FROM 1 BY 1
+002210         UNTIL WS-DEPT-IDX > WS-DEPT-COUNT.
+002220     IF WS-MATCH-IDX = ZERO
+002222         IF WS-DEPT-COUNT = 50
+002224             GO TO 3000-EXIT
+002226         END-IF
+002230         ADD 1 TO WS-DEPT-COUNT
+002240         SET WS-DEPT-IDX TO WS-DEPT-COUNT
+002250         MOVE DEPT-CODE TO WS-DEPT-CODE (WS-DEPT-IDX)
+002260         MOVE WS-DEPT-IDX TO WS-MATCH-IDX
+002270     END-IF.
+002280 3000-EXIT.
+002290     EXIT.
+002300*
+002310******************************************************************
+002320**  3010-SEARCH-DEPT - TEST ONE TABLE ENTRY FOR A DEPT-CODE MATCH
+002330******************************************************************
+002340 3010-SEARCH-DEPT.
+002350     IF WS-MATCH-IDX = ZERO
+002360         AND DEPT-CODE = WS-DEPT-CODE (WS-DEPT-IDX)
+002370         MOVE WS-DEPT-IDX TO WS-MATCH-IDX
+002380     END-IF.
+002390 3010-EXIT.
+002400     EXIT.
+002410*
+002420******************************************************************
+002430**  3100-POST-TO-DEPT - ADD THIS EMPLOYEE'S PAY TO ITS DEPT TOTALS
+002440******************************************************************
+002450 3100-POST-TO-DEPT.
+002460     ADD 1 TO WS-DEPT-EMP-COUNT (WS-MATCH-IDX).
+002470     ADD WS-GROSS-PAY TO WS-DEPT-GROSS (WS-MATCH-IDX).
+002480     ADD WS-TAX-AMOUNT TO WS-DEPT-TAX (WS-MATCH-IDX).
+002490     ADD WS-NET-PAY TO WS-DEPT-NET (WS-MATCH-IDX).
+002500 3100-EXIT.
+002510     EXIT.
+002520*
+002530******************************************************************
+002540**  4000-PRINT-DEPT-LINE - FORMAT AND WRITE ONE DEPT SUBTOTAL LINE
+002550******************************************************************
+002560 4000-PRINT-DEPT-LINE.
+002570     MOVE SPACES TO WS-DEPT-LINE.
+002580     MOVE WS-DEPT-CODE (WS-DEPT-IDX) TO DL-DEPT-CODE.
+002590     MOVE WS-DEPT-EMP-COUNT (WS-DEPT-IDX) TO DL-EMP-COUNT.
+002600     MOVE WS-DEPT-GROSS (WS-DEPT-IDX) TO DL-GROSS-PAY.
+002610     MOVE WS-DEPT-TAX (WS-DEPT-IDX) TO DL-TAX-AMOUNT.
+002620     MOVE WS-DEPT-NET (WS-DEPT-IDX) TO DL-NET-PAY.
+002630     WRITE DR-PRINT-LINE FROM WS-DEPT-LINE.
+002640 4000-EXIT.
+002650     EXIT.
+002660*
+002670******************************************************************
+002680**  8000-TERMINATE - PRINT DEPT SUBTOTALS AND TOTAL, CLOSE FILES
+002690******************************************************************
+002700 8000-TERMINATE.
+002710     PERFORM 4000-PRINT-DEPT-LINE THRU 4000-EXIT
+002720         VARYING WS-DEPT-IDX FROM 1 BY 1
+002730         UNTIL WS-DEPT-IDX > WS-DEPT-COUNT.
+002740     MOVE SPACES TO WS-TOTAL-LINE.
+002750     MOVE WS-EMP-COUNT TO TL-EMP-COUNT.
+002760     MOVE WS-TOTAL-GROSS TO TL-TOTAL-GROSS.
+002770     MOVE WS-TOTAL-TAX TO TL-TOTAL-TAX.
+002780     MOVE WS-TOTAL-NET TO TL-TOTAL-NET.
+002790     WRITE DR-PRINT-LINE FROM WS-TOTAL-LINE.
+002800     CLOSE EMP-MASTER-FILE.
+002810     CLOSE DEPT-REGISTER.
+002820 8000-EXIT.
+002830     EXIT.
