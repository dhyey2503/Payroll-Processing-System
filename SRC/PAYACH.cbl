@@ -0,0 +1,351 @@
+000010*
+000020* PROGRAM      PAYACH
+000030* AUTHOR       R. J. KOWALCZYK
+000040* INSTALLATION CENTRAL PAYROLL SYSTEMS
+000050* DATE-WRITTEN 08/09/2026
+000060*
+000070* REMARKS.
+000080*     MATCHES THE EMPLOYEE MASTER (EMP-REC) AGAINST THE BANKING
+000090*     FILE (BANK-REC), BOTH IN EMP-ID SEQUENCE, RECOMPUTES EACH
+000100*     EMPLOYEE'S NET PAY THE SAME WAY PAYCALC DOES, AND WRITES
+000110*     ONE NACHA-STYLE ENTRY DETAIL RECORD PER MATCHED EMPLOYEE TO
+000120*     THE DIRECT DEPOSIT FILE.  AN EMPLOYEE WITH NO BANKING
+000130*     RECORD, OR A BANKING RECORD WITH NO MATCHING EMPLOYEE, IS
+000140*     LOGGED AS AN EXCEPTION AND NEITHER PRODUCES NOR CONSUMES A
+000150*     DEPOSIT ENTRY.  THIS PROGRAM WRITES ENTRY DETAIL RECORDS
+000160*     ONLY; THE SURROUNDING FILE HEADER, BATCH HEADER AND CONTROL
+000170*     RECORDS A BANK'S ACH INTERFACE REQUIRES ARE ADDED BY THE
+000180*     TRANSMISSION UTILITY THAT PACKAGES THIS FILE FOR THE BANK.
+000190*
+000200* MODIFICATION HISTORY.
+000210*     08/09/2026  RJK  ORIGINAL PROGRAM.
+000211*     08/09/2026  RJK  WITHHOLD FROM GRADUATED TAX BRACKET TABLE
+000212*                      INSTEAD OF FLAT TAX-PERC, LIKE PAYCALC.
+000213*     08/09/2026  RJK  MOVE GROSS/TAX/NET CALCULATION INTO THE
+000214*                      SHARED PAYWH SUBPROGRAM (SEE SRC/PAYWH.cbl)
+000215*                      SO PAYCALC, PAYDEPT AND PAYACH SHARE ONE
+000216*                      COPY OF THE CALCULATION.  GUARD THE TAX
+000217*                      BRACKET TABLE AGAINST OVERRUNNING ITS
+000218*                      OCCURS LIMIT.
+000220*
+000230 IDENTIFICATION DIVISION.
+000240 PROGRAM-ID. PAYACH.
+000250 AUTHOR. R. J. KOWALCZYK.
+000260 INSTALLATION. CENTRAL PAYROLL SYSTEMS.
+000270 DATE-WRITTEN. 08/09/2026.
+000280 DATE-COMPILED.
+000290*
+000300 ENVIRONMENT DIVISION.
+000310 CONFIGURATION SECTION.
+000320 SOURCE-COMPUTER. GNUCOBOL.
+000330 OBJECT-COMPUTER. GNUCOBOL.
+000340*
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT EMP-MASTER-FILE ASSIGN TO "EMPMAST"
+000380         ORGANIZATION IS LINE SEQUENTIAL
+000390         FILE STATUS IS WS-EMP-FILE-STATUS.
+000400
+000410     SELECT BANK-MASTER-FILE ASSIGN TO "BANKMAST"
+000420         ORGANIZATION IS LINE SEQUENTIAL
+000430         FILE STATUS IS WS-BNK-FILE-STATUS.
+000440
+000450     SELECT ACH-FILE ASSIGN TO "ACHFILE"
+000460         ORGANIZATION IS LINE SEQUENTIAL
+000470         FILE STATUS IS WS-ACH-FILE-STATUS.
+000480
+000490     SELECT ACH-REPORT ASSIGN TO "ACHRPT"
+000500         ORGANIZATION IS LINE SEQUENTIAL
+000510         FILE STATUS IS WS-RPT-FILE-STATUS.
+000515
+000516     SELECT TAX-TABLE-FILE ASSIGN TO "TAXTABLE"
+000517         ORGANIZATION IS LINE SEQUENTIAL
+000518         FILE STATUS IS WS-TAX-FILE-STATUS.
+000520*
+000530 DATA DIVISION.
+000540 FILE SECTION.
+000550 FD  EMP-MASTER-FILE
+000560     RECORDING MODE IS F.
+000570 COPY EMPREC.
+000580*
+000590 FD  BANK-MASTER-FILE
+000600     RECORDING MODE IS F.
+000610 COPY BANKREC.
+000620*
+000630 FD  ACH-FILE
+000640     RECORDING MODE IS F.
+000650 01  AF-ACH-RECORD               PIC X(94).
+000660*
+000670 FD  ACH-REPORT
+000680     RECORDING MODE IS F.
+000690 01  AR-PRINT-LINE               PIC X(80).
+000695*
+000696 FD  TAX-TABLE-FILE
+000697     RECORDING MODE IS F.
+000698 COPY TAXTAB.
+000700*
+000710 WORKING-STORAGE SECTION.
+000720*
+000730*-----------------------------------------------------------------
+000740* FILE STATUS AND CONTROL SWITCHES
+000750*-----------------------------------------------------------------
+000760 01  WS-EMP-FILE-STATUS          PIC X(2).
+000770 01  WS-BNK-FILE-STATUS          PIC X(2).
+000780 01  WS-ACH-FILE-STATUS          PIC X(2).
+000790 01  WS-RPT-FILE-STATUS          PIC X(2).
+000795 01  WS-TAX-FILE-STATUS          PIC X(2).
+000800*
+000810 01  WS-SWITCHES.
+000820     05  WS-EMP-EOF-SW            PIC X(1)   VALUE 'N'.
+000830         88  EMP-MASTER-EOF                   VALUE 'Y'.
+000840     05  WS-BNK-EOF-SW            PIC X(1)   VALUE 'N'.
+000850         88  BANK-MASTER-EOF                  VALUE 'Y'.
+000851     05  WS-TAX-EOF-SW            PIC X(1)   VALUE 'N'.
+000852         88  END-OF-TAX-TABLE                 VALUE 'Y'.
+000860*
+000861*-----------------------------------------------------------------
+000862* TAX BRACKET TABLE - LOADED ONCE AT START-UP FROM TAX-TABLE-FILE
+000863*-----------------------------------------------------------------
+000864 COPY TAXBRKT.
+000873*
+000874 77  WS-HIGH-KEY                  PIC 9(5)    VALUE 99999.
+000880*
+000890*-----------------------------------------------------------------
+000900* PAYROLL COMPUTED VALUES
+000910*-----------------------------------------------------------------
+000950 01  WS-COMPUTED-VALUES.
+000980     05  WS-GROSS-PAY             PIC 9(7)V99.
+000990     05  WS-TAX-AMOUNT            PIC 9(7)V99.
+001000     05  WS-NET-PAY               PIC 9(7)V99.
+001010*
+001020 01  WS-COUNTS.
+001030     05  WS-DEPOSIT-COUNT         PIC 9(5)    VALUE ZERO.
+001040     05  WS-REJECT-COUNT          PIC 9(5)    VALUE ZERO.
+001050*
+001060 77  WS-TRACE-NUMBER              PIC 9(15)   VALUE ZERO.
+001070*
+001080*-----------------------------------------------------------------
+001090* ACH ENTRY DETAIL RECORD (NACHA TYPE 6 LAYOUT, 94 BYTES)
+001100*-----------------------------------------------------------------
+001110 01  WS-ACH-DETAIL.
+001120     05  AD-RECORD-TYPE           PIC 9(1)    VALUE 6.
+001130     05  AD-TRANSACTION-CODE      PIC 9(2).
+001140     05  AD-RECEIVING-DFI-ID      PIC 9(8).
+001150     05  AD-CHECK-DIGIT           PIC 9(1).
+001160     05  AD-DFI-ACCOUNT-NUMBER    PIC X(17).
+001170     05  AD-AMOUNT                PIC 9(8)V99.
+001180     05  AD-INDIVIDUAL-ID         PIC X(15).
+001190     05  AD-INDIVIDUAL-NAME       PIC X(22).
+001200     05  AD-DISCRETIONARY-DATA    PIC X(2)    VALUE SPACES.
+001210     05  AD-ADDENDA-INDICATOR     PIC 9(1)    VALUE ZERO.
+001220     05  AD-TRACE-NUMBER          PIC 9(15).
+001230*
+001240*-----------------------------------------------------------------
+001250* EXCEPTION REPORT LINE LAYOUTS
+001260*-----------------------------------------------------------------
+001270 01  WS-HEADING-1.
+001280     05  FILLER                   PIC X(23)  VALUE SPACES.
+001290     05  FILLER                   PIC X(34)  VALUE
+001300         "PAYACH - DIRECT DEPOSIT EXCEPTIONS".
+001310     05  FILLER                   PIC X(23)  VALUE SPACES.
+001320*
+001330 01  WS-EXCEPTION-LINE.
+001340     05  EL-EMP-ID                PIC 9(5).
+001350     05  FILLER                   PIC X(3)   VALUE SPACES.
+001360     05  EL-REASON                PIC X(40).
+001370     05  FILLER                   PIC X(29)  VALUE SPACES.
+001380*
+001390 01  WS-SUMMARY-LINE.
+001400     05  FILLER                   PIC X(11)  VALUE "DEPOSITS  =".
+001410     05  SL-DEPOSIT-COUNT         PIC ZZZZ9.
+001420     05  FILLER                   PIC X(3)   VALUE SPACES.
+001430     05  FILLER                   PIC X(11)  VALUE "EXCEPTIONS=".
+001440     05  SL-REJECT-COUNT          PIC ZZZZ9.
+001450     05  FILLER                   PIC X(37)  VALUE SPACES.
+001460*
+001470 PROCEDURE DIVISION.
+001480*
+001490******************************************************************
+001500**  0000-MAINLINE - PROGRAM CONTROL
+001510******************************************************************
+001520 0000-MAINLINE.
+001530     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001540     PERFORM 2000-PROCESS-MERGE THRU 2000-EXIT
+001550         UNTIL EMP-MASTER-EOF AND BANK-MASTER-EOF.
+001560     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001570     STOP RUN.
+001580*
+001590******************************************************************
+001600**  1000-INITIALIZE - OPEN FILES AND PRIME BOTH INPUT STREAMS
+001610******************************************************************
+001620 1000-INITIALIZE.
+001630     OPEN INPUT EMP-MASTER-FILE
+001640     OPEN INPUT BANK-MASTER-FILE
+001650     OPEN OUTPUT ACH-FILE
+001660     OPEN OUTPUT ACH-REPORT.
+001670     WRITE AR-PRINT-LINE FROM WS-HEADING-1.
+001675     PERFORM 1100-LOAD-TAX-TABLE THRU 1100-EXIT.
+001680     PERFORM 2100-READ-EMPLOYEE THRU 2100-EXIT.
+001690     PERFORM 2200-READ-BANK-REC THRU 2200-EXIT.
+001700 1000-EXIT.
+001710     EXIT.
+001711*
+001712******************************************************************
+001713**  1100-LOAD-TAX-TABLE - READ BRACKETS INTO TAX-BRACKET-TABLE
+001714******************************************************************
+001715 1100-LOAD-TAX-TABLE.
+001716     OPEN INPUT TAX-TABLE-FILE.
+001717     PERFORM 1110-READ-TAX-BRACKET THRU 1110-EXIT
+001718         UNTIL END-OF-TAX-TABLE.
+001719     CLOSE TAX-TABLE-FILE.
+001720 1100-EXIT.
+001721     EXIT.
+001722*
+001723******************************************************************
+001724**  1110-READ-TAX-BRACKET - READ AND TABLE ONE BRACKET RECORD
+001725******************************************************************
+001726 1110-READ-TAX-BRACKET.
+001727     READ TAX-TABLE-FILE
+001728         AT END
+001729             MOVE 'Y' TO WS-TAX-EOF-SW
+001730             GO TO 1110-EXIT
+001731     END-READ.
+001732     IF TX-BRACKET-COUNT = 10
+001733         GO TO 1110-EXIT
+001734     END-IF.
+001735     ADD 1 TO TX-BRACKET-COUNT.
+001736     SET TX-BRACKET-IDX TO TX-BRACKET-COUNT.
+001737     MOVE TB-BRACKET-LOW TO TX-BRACKET-LOW (TX-BRACKET-IDX).
+001738     MOVE TB-BRACKET-HIGH TO TX-BRACKET-HIGH (TX-BRACKET-IDX).
+001739     MOVE TB-BRACKET-RATE TO TX-BRACKET-RATE (TX-BRACKET-IDX).
+001740 1110-EXIT.
+001741     EXIT.
+001742*
+001750******************************************************************
+001751**  2000-PROCESS-MERGE - MATCH MASTER AND BANKING FILE ON EMP-ID
+001752******************************************************************
+001760 2000-PROCESS-MERGE.
+001770     EVALUATE TRUE
+001780         WHEN EMP-ID OF EMP-REC < EMP-ID OF BANK-REC
+001790             PERFORM 3000-LOG-NO-BANK-REC THRU 3000-EXIT
+001800         WHEN EMP-ID OF EMP-REC > EMP-ID OF BANK-REC
+001810             PERFORM 3100-LOG-NO-EMPLOYEE THRU 3100-EXIT
+001820         WHEN OTHER
+001830             PERFORM 4000-WRITE-ACH-DETAIL THRU 4000-EXIT
+001840     END-EVALUATE.
+001850 2000-EXIT.
+001860     EXIT.
+001870*
+001880******************************************************************
+001890**  2100-READ-EMPLOYEE - READ NEXT MASTER RECORD, HIGH-KEY AT EOF
+001900******************************************************************
+001910 2100-READ-EMPLOYEE.
+001920     IF EMP-MASTER-EOF
+001930         GO TO 2100-EXIT
+001940     END-IF.
+001950     READ EMP-MASTER-FILE
+001960         AT END
+001970             MOVE 'Y' TO WS-EMP-EOF-SW
+001980             MOVE WS-HIGH-KEY TO EMP-ID OF EMP-REC
+001990     END-READ.
+002000 2100-EXIT.
+002010     EXIT.
+002020*
+002030******************************************************************
+002040**  2200-READ-BANK-REC - READ NEXT BANKING RECORD, HIGH-KEY AT EOF
+002050******************************************************************
+002060 2200-READ-BANK-REC.
+002070     IF BANK-MASTER-EOF
+002080         GO TO 2200-EXIT
+002090     END-IF.
+002100     READ BANK-MASTER-FILE
+002110         AT END
+002120             MOVE 'Y' TO WS-BNK-EOF-SW
+002130             MOVE WS-HIGH-KEY TO EMP-ID OF BANK-REC
+002140     END-READ.
+002150 2200-EXIT.
+002160     EXIT.
+002170*
+002180******************************************************************
+002190**  3000-LOG-NO-BANK-REC - EMPLOYEE HAS NO BANKING RECORD ON FILE
+002200******************************************************************
+002210 3000-LOG-NO-BANK-REC.
+002220     IF EMP-MASTER-EOF
+002230         GO TO 3000-EXIT
+002240     END-IF.
+002250     MOVE SPACES TO WS-EXCEPTION-LINE.
+002260     MOVE EMP-ID OF EMP-REC TO EL-EMP-ID.
+002270     MOVE "NO BANKING RECORD ON FILE" TO EL-REASON.
+002280     WRITE AR-PRINT-LINE FROM WS-EXCEPTION-LINE.
+002290     ADD 1 TO WS-REJECT-COUNT.
+002300     PERFORM 2100-READ-EMPLOYEE THRU 2100-EXIT.
+002310 3000-EXIT.
+002320     EXIT.
+002330*
+002340******************************************************************
+002350**  3100-LOG-NO-EMPLOYEE - BANKING RECORD HAS NO MATCHING EMPLOYEE
+002360******************************************************************
+002370 3100-LOG-NO-EMPLOYEE.
+002380     IF BANK-MASTER-EOF
+002390         GO TO 3100-EXIT
+002400     END-IF.
+002410     MOVE SPACES TO WS-EXCEPTION-LINE.
+002420     MOVE EMP-ID OF BANK-REC TO EL-EMP-ID.
+002430     MOVE "BANKING RECORD HAS NO EMPLOYEE" TO EL-REASON.
+002440     WRITE AR-PRINT-LINE FROM WS-EXCEPTION-LINE.
+002450     ADD 1 TO WS-REJECT-COUNT.
+002460     PERFORM 2200-READ-BANK-REC THRU 2200-EXIT.
+002470 3100-EXIT.
+002480     EXIT.
+002490*
+002500******************************************************************
+002510**  4000-WRITE-ACH-DETAIL - CALCULATE NET PAY AND EMIT ONE ENTRY
+002520******************************************************************
+002530 4000-WRITE-ACH-DETAIL.
+002540     PERFORM 4100-CALCULATE-NET-PAY THRU 4100-EXIT.
+002550     MOVE ZERO TO AD-TRANSACTION-CODE.
+002560     IF ACCOUNT-IS-SAVINGS
+002570         MOVE 32 TO AD-TRANSACTION-CODE
+002580     ELSE
+002590         MOVE 22 TO AD-TRANSACTION-CODE
+002600     END-IF.
+002610     MOVE ROUTING-NUMBER OF BANK-REC (1:8) TO AD-RECEIVING-DFI-ID.
+002620     MOVE ROUTING-NUMBER OF BANK-REC (9:1) TO AD-CHECK-DIGIT.
+002630     MOVE ACCOUNT-NUMBER OF BANK-REC TO AD-DFI-ACCOUNT-NUMBER.
+002640     MOVE WS-NET-PAY TO AD-AMOUNT.
+002650     MOVE EMP-ID OF EMP-REC TO AD-INDIVIDUAL-ID.
+002660     MOVE EMP-NAME OF EMP-REC TO AD-INDIVIDUAL-NAME.
+002670     ADD 1 TO WS-TRACE-NUMBER.
+002680     MOVE WS-TRACE-NUMBER TO AD-TRACE-NUMBER.
+002690     WRITE AF-ACH-RECORD FROM WS-ACH-DETAIL.
+002700     ADD 1 TO WS-DEPOSIT-COUNT.
+002710     PERFORM 2100-READ-EMPLOYEE THRU 2100-EXIT.
+002720     PERFORM 2200-READ-BANK-REC THRU 2200-EXIT.
+002730 4000-EXIT.
+002740     EXIT.
+002750*
+002760******************************************************************
+002770**  4100-CALCULATE-NET-PAY - GROSS, WITHHOLDING AND NET PAY VIA
+002775**                           THE SHARED PAYWH SUBPROGRAM
+002780******************************************************************
+002790 4100-CALCULATE-NET-PAY.
+002800     CALL "PAYWH" USING BASIC-SALARY OF EMP-REC,
+002810         OT-HOURS OF EMP-REC, TAX-BRACKET-TABLE,
+002820         WS-GROSS-PAY, WS-TAX-AMOUNT, WS-NET-PAY.
+002900 4100-EXIT.
+002910     EXIT.
+002911*
+002930******************************************************************
+002940**  8000-TERMINATE - PRINT SUMMARY COUNTS AND CLOSE FILES
+002950******************************************************************
+002960 8000-TERMINATE.
+002970     MOVE SPACES TO WS-SUMMARY-LINE.
+002980     MOVE WS-DEPOSIT-COUNT TO SL-DEPOSIT-COUNT.
+002990     MOVE WS-REJECT-COUNT TO SL-REJECT-COUNT.
+003000     WRITE AR-PRINT-LINE FROM WS-SUMMARY-LINE.
+003010     CLOSE EMP-MASTER-FILE.
+003020     CLOSE BANK-MASTER-FILE.
+003030     CLOSE ACH-FILE.
+003040     CLOSE ACH-REPORT.
+003050 8000-EXIT.
+003060     EXIT.
